@@ -0,0 +1,124 @@
+      ******************************************************************
+      *
+      * End-of-Day Operations Report
+      * =============================
+      *
+      * Reads the D8link transaction log (see copybooks/d8txn*.cpy)
+      * and lists every client invocation logged today - which
+      * PROG-NAME was called and whether it succeeded - followed by a
+      * per-service tally, for the morning operations review. Prior
+      * days' entries in the log are skipped.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 2026-08-09  RJM  Original report.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. d8eodrpt.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY d8txnsel.
+           COPY d8routesel.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY d8txnfd.
+           COPY d8routefd.
+
+       WORKING-STORAGE SECTION.
+           COPY d8txnws.
+           COPY d8regws.
+           COPY d8routews.
+
+       01 WS-EOF PIC X(01) VALUE "N".
+           88 END-OF-TXN-LOG VALUE "Y".
+
+       01 WS-TODAY PIC 9(08).
+       01 WS-LISTED-COUNT PIC 9(07) VALUE ZEROES.
+       01 WS-OUTCOME PIC X(07).
+
+       01 SUM-TABLE.
+           05 SUM-ENTRY OCCURS 1 TO 20 TIMES
+               DEPENDING ON WS-REG-COUNT
+               INDEXED BY SUM-IDX.
+               10 SUM-CALLS         PIC 9(09) VALUE ZEROES.
+               10 SUM-SUCCESS       PIC 9(09) VALUE ZEROES.
+               10 SUM-FAILURE       PIC 9(09) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 9690-LOAD-D8-ROUTES THRU 9690-EXIT.
+
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           DISPLAY "End-of-day operations report for " WS-TODAY.
+           DISPLAY "==========================================".
+
+           OPEN INPUT D8TXN-FILE.
+           IF WS-D8TXN-STATUS = "35"
+               DISPLAY "*** No transaction log found - nothing to "
+                   "report."
+               GOBACK
+           END-IF.
+
+           PERFORM READ-TXN-LOG THRU READ-TXN-LOG-EXIT.
+           PERFORM PROCESS-TXN-LOG THRU PROCESS-TXN-LOG-EXIT
+               UNTIL END-OF-TXN-LOG.
+
+           CLOSE D8TXN-FILE.
+
+           DISPLAY "------------------------------------------".
+           PERFORM PRINT-SUMMARY-LINE
+               VARYING SUM-IDX FROM 1 BY 1
+               UNTIL SUM-IDX > WS-REG-COUNT.
+
+           DISPLAY WS-LISTED-COUNT " invocation(s) logged today.".
+
+           GOBACK.
+
+       READ-TXN-LOG.
+           READ D8TXN-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+       READ-TXN-LOG-EXIT.
+           EXIT.
+
+       PROCESS-TXN-LOG.
+           IF D8LOG-TIMESTAMP (1:8) = WS-TODAY
+               ADD 1 TO WS-LISTED-COUNT
+               IF D8LOG-RETURN-CODE = ZERO
+                   MOVE "SUCCESS" TO WS-OUTCOME
+               ELSE
+                   MOVE "FAILURE" TO WS-OUTCOME
+               END-IF
+               DISPLAY D8LOG-TIMESTAMP " " D8LOG-PROG-NAME " "
+                   WS-OUTCOME
+               SET D8-REG-IDX TO 1
+               SEARCH D8-REG-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN D8-REG-NAME (D8-REG-IDX) = D8LOG-PROG-NAME
+                       ADD 1 TO SUM-CALLS (D8-REG-IDX)
+                       IF D8LOG-RETURN-CODE = ZERO
+                           ADD 1 TO SUM-SUCCESS (D8-REG-IDX)
+                       ELSE
+                           ADD 1 TO SUM-FAILURE (D8-REG-IDX)
+                       END-IF
+               END-SEARCH
+           END-IF.
+           PERFORM READ-TXN-LOG THRU READ-TXN-LOG-EXIT.
+       PROCESS-TXN-LOG-EXIT.
+           EXIT.
+
+       PRINT-SUMMARY-LINE.
+           IF SUM-CALLS (SUM-IDX) > ZERO
+               DISPLAY D8-REG-NAME (SUM-IDX)
+                   " calls=" SUM-CALLS (SUM-IDX)
+                   " success=" SUM-SUCCESS (SUM-IDX)
+                   " failure=" SUM-FAILURE (SUM-IDX)
+           END-IF.
+
+           COPY d8routeld.
