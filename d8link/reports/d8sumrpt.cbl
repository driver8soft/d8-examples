@@ -0,0 +1,110 @@
+      ******************************************************************
+      *
+      * Daily Service Call Volume Summary
+      * ==================================
+      *
+      * Reads the D8link transaction log (see copybooks/d8txn*.cpy)
+      * and prints, per registered PROG-NAME, the number of calls,
+      * successes, failures and the average COMMLEN sent - for
+      * operations review.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 2026-08-09  RJM  Original report.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. d8sumrpt.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY d8txnsel.
+           COPY d8routesel.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY d8txnfd.
+           COPY d8routefd.
+
+       WORKING-STORAGE SECTION.
+           COPY d8txnws.
+           COPY d8regws.
+           COPY d8routews.
+
+       01 WS-EOF PIC X(01) VALUE "N".
+           88 END-OF-TXN-LOG VALUE "Y".
+
+       01 SUM-TABLE.
+           05 SUM-ENTRY OCCURS 1 TO 20 TIMES
+               DEPENDING ON WS-REG-COUNT
+               INDEXED BY SUM-IDX.
+               10 SUM-CALLS         PIC 9(09) VALUE ZEROES.
+               10 SUM-SUCCESS       PIC 9(09) VALUE ZEROES.
+               10 SUM-FAILURE       PIC 9(09) VALUE ZEROES.
+               10 SUM-COMMLEN-TOTAL PIC 9(11) VALUE ZEROES.
+
+       01 WS-AVG-COMMLEN PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 9690-LOAD-D8-ROUTES THRU 9690-EXIT.
+
+           OPEN INPUT D8TXN-FILE.
+           IF WS-D8TXN-STATUS = "35"
+               DISPLAY "*** No transaction log found - nothing to "
+                   "summarize."
+               GOBACK
+           END-IF.
+
+           PERFORM READ-TXN-LOG THRU READ-TXN-LOG-EXIT.
+           PERFORM ACCUMULATE-TXN-LOG THRU ACCUMULATE-TXN-LOG-EXIT
+               UNTIL END-OF-TXN-LOG.
+
+           CLOSE D8TXN-FILE.
+
+           PERFORM PRINT-SUMMARY-LINE
+               VARYING SUM-IDX FROM 1 BY 1
+               UNTIL SUM-IDX > WS-REG-COUNT.
+
+           GOBACK.
+
+       READ-TXN-LOG.
+           READ D8TXN-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+       READ-TXN-LOG-EXIT.
+           EXIT.
+
+       ACCUMULATE-TXN-LOG.
+           SET D8-REG-IDX TO 1.
+           SEARCH D8-REG-ENTRY
+               AT END
+                   DISPLAY "*** Skipping log entry for unregistered "
+                       "service '" D8LOG-PROG-NAME "'"
+               WHEN D8-REG-NAME (D8-REG-IDX) = D8LOG-PROG-NAME
+                   ADD 1 TO SUM-CALLS (D8-REG-IDX)
+                   ADD D8LOG-COMMLEN TO SUM-COMMLEN-TOTAL (D8-REG-IDX)
+                   IF D8LOG-RETURN-CODE = ZERO
+                       ADD 1 TO SUM-SUCCESS (D8-REG-IDX)
+                   ELSE
+                       ADD 1 TO SUM-FAILURE (D8-REG-IDX)
+                   END-IF
+           END-SEARCH.
+           PERFORM READ-TXN-LOG THRU READ-TXN-LOG-EXIT.
+       ACCUMULATE-TXN-LOG-EXIT.
+           EXIT.
+
+       PRINT-SUMMARY-LINE.
+           IF SUM-CALLS (SUM-IDX) > ZERO
+               COMPUTE WS-AVG-COMMLEN ROUNDED =
+                   SUM-COMMLEN-TOTAL (SUM-IDX) / SUM-CALLS (SUM-IDX)
+               DISPLAY D8-REG-NAME (SUM-IDX)
+                   " calls=" SUM-CALLS (SUM-IDX)
+                   " success=" SUM-SUCCESS (SUM-IDX)
+                   " failure=" SUM-FAILURE (SUM-IDX)
+                   " avg-commlen=" WS-AVG-COMMLEN
+           END-IF.
+
+           COPY d8routeld.
