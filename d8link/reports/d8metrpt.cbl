@@ -0,0 +1,125 @@
+      ******************************************************************
+      *
+      * RETURN-CODE Distribution Metrics Extract
+      * =========================================
+      *
+      * Reads the D8link transaction log (see copybooks/d8txn*.cpy)
+      * and aggregates call counts per PROG-NAME/RETURN-CODE pair,
+      * writing the distribution to a D8METRIC feed file the
+      * operations dashboard picks up - so which services are
+      * returning which RETURN-CODE values, and how often, is visible
+      * at a glance instead of only an aggregate success/failure count
+      * (see d8sumrpt.cbl for that).
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 2026-08-09  RJM  Original report.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. d8metrpt.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY d8txnsel.
+           SELECT D8METRIC-FILE ASSIGN TO "D8METRIC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-D8METRIC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY d8txnfd.
+       FD  D8METRIC-FILE.
+       01  D8METRIC-RECORD.
+           05 DM-PROG-NAME     PIC X(08).
+           05 DM-RETURN-CODE   PIC -9(04).
+           05 DM-CALL-COUNT    PIC 9(09).
+
+       WORKING-STORAGE SECTION.
+           COPY d8txnws.
+
+       01 WS-D8METRIC-STATUS PIC X(02) VALUE SPACES.
+
+       01 WS-EOF PIC X(01) VALUE "N".
+           88 END-OF-TXN-LOG VALUE "Y".
+
+      * Distribution table - one row per distinct PROG-NAME/RETURN-
+      * CODE pair actually seen in the log, grown as new pairs turn
+      * up (see ACCUMULATE-TXN-LOG).
+       01 WS-METRIC-MAX PIC 9(03) VALUE 100.
+       01 WS-METRIC-COUNT PIC 9(03) VALUE ZEROES.
+       01 METRIC-TABLE.
+           05 METRIC-ENTRY OCCURS 1 TO 100 TIMES
+               DEPENDING ON WS-METRIC-COUNT
+               INDEXED BY METRIC-IDX.
+               10 METRIC-PROG-NAME   PIC X(08).
+               10 METRIC-RETURN-CODE PIC S9(04).
+               10 METRIC-CALL-COUNT  PIC 9(09) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT D8TXN-FILE.
+           IF WS-D8TXN-STATUS = "35"
+               DISPLAY "*** No transaction log found - nothing to "
+                   "extract."
+               GOBACK
+           END-IF.
+
+           PERFORM READ-TXN-LOG THRU READ-TXN-LOG-EXIT.
+           PERFORM ACCUMULATE-TXN-LOG THRU ACCUMULATE-TXN-LOG-EXIT
+               UNTIL END-OF-TXN-LOG.
+
+           CLOSE D8TXN-FILE.
+
+           OPEN OUTPUT D8METRIC-FILE.
+           PERFORM WRITE-METRIC-LINE
+               VARYING METRIC-IDX FROM 1 BY 1
+               UNTIL METRIC-IDX > WS-METRIC-COUNT.
+           CLOSE D8METRIC-FILE.
+
+           DISPLAY "d8metrpt: " WS-METRIC-COUNT
+               " PROG-NAME/RETURN-CODE combination(s) extracted to "
+               "D8METRIC.".
+
+           GOBACK.
+
+       READ-TXN-LOG.
+           READ D8TXN-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+       READ-TXN-LOG-EXIT.
+           EXIT.
+
+       ACCUMULATE-TXN-LOG.
+           SET METRIC-IDX TO 1.
+           SEARCH METRIC-ENTRY
+               AT END
+                   IF WS-METRIC-COUNT < WS-METRIC-MAX
+                       ADD 1 TO WS-METRIC-COUNT
+                       MOVE D8LOG-PROG-NAME
+                           TO METRIC-PROG-NAME (WS-METRIC-COUNT)
+                       MOVE D8LOG-RETURN-CODE
+                           TO METRIC-RETURN-CODE (WS-METRIC-COUNT)
+                       MOVE 1
+                           TO METRIC-CALL-COUNT (WS-METRIC-COUNT)
+                   ELSE
+                       DISPLAY "*** Metrics table full at "
+                           WS-METRIC-MAX " entries - dropping a "
+                           "distinct PROG-NAME/RETURN-CODE pair."
+                   END-IF
+               WHEN METRIC-PROG-NAME (METRIC-IDX) = D8LOG-PROG-NAME
+                   AND METRIC-RETURN-CODE (METRIC-IDX)
+                       = D8LOG-RETURN-CODE
+                   ADD 1 TO METRIC-CALL-COUNT (METRIC-IDX)
+           END-SEARCH.
+           PERFORM READ-TXN-LOG THRU READ-TXN-LOG-EXIT.
+       ACCUMULATE-TXN-LOG-EXIT.
+           EXIT.
+
+       WRITE-METRIC-LINE.
+           MOVE METRIC-PROG-NAME (METRIC-IDX)   TO DM-PROG-NAME.
+           MOVE METRIC-RETURN-CODE (METRIC-IDX) TO DM-RETURN-CODE.
+           MOVE METRIC-CALL-COUNT (METRIC-IDX)  TO DM-CALL-COUNT.
+           WRITE D8METRIC-RECORD.
