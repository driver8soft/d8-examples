@@ -0,0 +1,60 @@
+//*
+//*  Concurrent load-generation run for test4b, split three ways.
+//*
+//*  Standard batch COBOL has no in-process concurrency primitive, so
+//*  the concurrency here comes from JES: these are three separate JOB
+//*  decks, each driving its own partition of the total call volume,
+//*  submitted together so JES can run them at the same time across
+//*  separate initiators instead of one job working through the whole
+//*  count serially. Add another JOB deck with its own CALLSPM
+//*  partition file to widen the fan-out further.
+//*
+//*  Each partition also gets its own TOTALCKP dataset. loop.cbl's
+//*  checkpoint read-modify-write has no enqueue around it, so if two
+//*  partitions pointed at the same TOTALCKP they would race and lose
+//*  updates - giving each partition its own TOTALCKP.Pn keeps their
+//*  checkpointed TOTALs disjoint instead.
+//*
+//*  Modification History
+//*  ------------------------------------------------------------
+//*  2026-08-09  RJM  Original concurrent-partition JCL.
+//*  2026-08-09  RJM  Added a per-partition TOTALCKP DD so concurrent
+//*                   partitions no longer share (and race on) one
+//*                   checkpoint dataset.
+//*
+//TEST4B1  JOB (ACCTNO),'D8LINK LOAD P1',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M
+//STEP010  EXEC PGM=TEST4B
+//STEPLIB  DD DSN=D8LINK.LOAD,DISP=SHR
+//CALLSPM  DD DSN=D8LINK.PROD.CALLSPM.P1,DISP=SHR
+//TOTALCKP DD DSN=D8LINK.PROD.TOTALCKP.P1,DISP=SHR
+//D8TXNLOG DD DSN=D8LINK.PROD.D8TXNLOG,DISP=SHR
+//D8DLQ    DD DSN=D8LINK.PROD.D8DLQ,DISP=SHR
+//D8ROUTE  DD DSN=D8LINK.PROD.D8ROUTE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+/*
+//TEST4B2  JOB (ACCTNO),'D8LINK LOAD P2',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M
+//STEP010  EXEC PGM=TEST4B
+//STEPLIB  DD DSN=D8LINK.LOAD,DISP=SHR
+//CALLSPM  DD DSN=D8LINK.PROD.CALLSPM.P2,DISP=SHR
+//TOTALCKP DD DSN=D8LINK.PROD.TOTALCKP.P2,DISP=SHR
+//D8TXNLOG DD DSN=D8LINK.PROD.D8TXNLOG,DISP=SHR
+//D8DLQ    DD DSN=D8LINK.PROD.D8DLQ,DISP=SHR
+//D8ROUTE  DD DSN=D8LINK.PROD.D8ROUTE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+/*
+//TEST4B3  JOB (ACCTNO),'D8LINK LOAD P3',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M
+//STEP010  EXEC PGM=TEST4B
+//STEPLIB  DD DSN=D8LINK.LOAD,DISP=SHR
+//CALLSPM  DD DSN=D8LINK.PROD.CALLSPM.P3,DISP=SHR
+//TOTALCKP DD DSN=D8LINK.PROD.TOTALCKP.P3,DISP=SHR
+//D8TXNLOG DD DSN=D8LINK.PROD.D8TXNLOG,DISP=SHR
+//D8DLQ    DD DSN=D8LINK.PROD.D8DLQ,DISP=SHR
+//D8ROUTE  DD DSN=D8LINK.PROD.D8ROUTE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+/*
