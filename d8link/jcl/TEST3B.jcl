@@ -0,0 +1,20 @@
+//TEST3B   JOB (ACCTNO),'D8LINK NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M
+//*
+//*  Unattended nightly run of the loop-count scenario. N-TIMES is
+//*  supplied by the NTIMESPM parameter file instead of an operator
+//*  ACCEPT, so this can run in the overnight batch window with no
+//*  one at a terminal.
+//*
+//*  Modification History
+//*  ------------------------------------------------------------
+//*  2026-08-09  RJM  Original nightly JCL for test3b.
+//*
+//STEP010  EXEC PGM=TEST3B
+//STEPLIB  DD DSN=D8LINK.LOAD,DISP=SHR
+//NTIMESPM DD DSN=D8LINK.PROD.NTIMESPM,DISP=SHR
+//D8TXNLOG DD DSN=D8LINK.PROD.D8TXNLOG,DISP=SHR
+//D8DLQ    DD DSN=D8LINK.PROD.D8DLQ,DISP=SHR
+//D8ROUTE  DD DSN=D8LINK.PROD.D8ROUTE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
