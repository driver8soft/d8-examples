@@ -0,0 +1,40 @@
+      ******************************************************************
+      * D8ROUTELD - Loads the D8REGWS service registry table from the
+      * externalized D8ROUTE routing file at startup, so which
+      * PROG-NAMEs are live and what COMMLEN each expects no longer
+      * has to be compiled into every client. COPY into PROCEDURE
+      * DIVISION and PERFORM 9690-LOAD-D8-ROUTES THRU 9690-EXIT once,
+      * before the first 9700-VALIDATE-SERVICE.
+      ******************************************************************
+       9690-LOAD-D8-ROUTES.
+           MOVE ZEROES TO WS-REG-COUNT.
+           MOVE "N" TO WS-D8ROUTE-EOF.
+           OPEN INPUT D8ROUTE-FILE.
+           IF NOT D8ROUTE-FILE-OPENED
+               DISPLAY "*** Unable to open D8ROUTE routing config - "
+                   "no services will validate."
+           ELSE
+               PERFORM 9691-READ-D8-ROUTE THRU 9691-EXIT
+               PERFORM 9692-LOAD-D8-ROUTE-ENTRY THRU 9692-EXIT
+                   UNTIL D8ROUTE-AT-END
+               CLOSE D8ROUTE-FILE
+           END-IF.
+       9690-EXIT.
+           EXIT.
+
+       9691-READ-D8-ROUTE.
+           READ D8ROUTE-FILE
+               AT END MOVE "Y" TO WS-D8ROUTE-EOF
+           END-READ.
+       9691-EXIT.
+           EXIT.
+
+       9692-LOAD-D8-ROUTE-ENTRY.
+           IF WS-REG-COUNT < D8-REG-MAX
+               ADD 1 TO WS-REG-COUNT
+               MOVE D8ROUTE-NAME TO D8-REG-NAME (WS-REG-COUNT)
+               MOVE D8ROUTE-COMMLEN TO D8-REG-COMMLEN (WS-REG-COUNT)
+           END-IF.
+           PERFORM 9691-READ-D8-ROUTE THRU 9691-EXIT.
+       9692-EXIT.
+           EXIT.
