@@ -0,0 +1,10 @@
+      ******************************************************************
+      * D8DRYWS - Dry-run switch shared by the D8link client programs.
+      * When set to "Y", D8DISPATCH displays the PROG-NAME/COMMAREA/
+      * COMMLEN it would have sent and returns without ever issuing
+      * the CALL "D8link" - lets an operator sanity-check new input
+      * data before it reaches the live services. COPY into
+      * WORKING-STORAGE SECTION alongside D8RETRYWS/D8AUTHWS.
+      ******************************************************************
+       01 WS-DRY-RUN-FLAG PIC X(01) VALUE "N".
+           88 D8-DRY-RUN VALUE "Y".
