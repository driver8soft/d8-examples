@@ -0,0 +1,36 @@
+      ******************************************************************
+      *
+      * SAYAREA - Shared COMMAREA layout for the "say" loan calculator
+      * ================================================================
+      *
+      * COPYed by both the say server (link_server/say.cbl) and every
+      * client that calls D8link with PROG-NAME "say" (link_client/
+      * test2.cbl and its batch variants), so the request/response
+      * shape can never drift between the two sides of the call.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 2026-08-09  RJM  Original copybook, extracted from the COMMAREA
+      *                  that test2.cbl and say.cbl each declared
+      *                  independently.
+      * 2026-08-09  RJM  Added F, the ISO currency code the principal
+      *                  and payment are denominated in.
+      * 2026-08-09  RJM  Added G, the loan-type code used to look up a
+      *                  rate when the caller leaves C at zero.
+      * 2026-08-09  RJM  Added H, a flag requesting a full period-by-
+      *                  period amortization schedule alongside E.
+      * 2026-08-09  RJM  Widened E to two decimal places (was PIC
+      *                  S9(9) COMP, a whole-currency-unit field that
+      *                  silently truncated every payment's cents) -
+      *                  now matches B/C's PIC S9(7)V9(2) COMP-3 shape.
+      *
+      ******************************************************************
+       01 COMMAREA.
+           05 A PIC X(13).
+           05 B PIC S9(7)V9(2).
+           05 C PIC S9(7)V9(2) COMP-3.
+           05 D PIC S9(4) COMP.
+           05 E PIC S9(7)V9(2) COMP-3.
+           05 F PIC X(03).
+           05 G PIC X(04).
+           05 H PIC X(01).
