@@ -0,0 +1,8 @@
+      ******************************************************************
+      * D8DLQSEL - FILE-CONTROL entry for the D8link dead-letter file.
+      * COPY into the INPUT-OUTPUT SECTION FILE-CONTROL paragraph of
+      * any client that dispatches through D8link.
+      ******************************************************************
+           SELECT D8DLQ-FILE ASSIGN TO "D8DLQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-D8DLQ-STATUS.
