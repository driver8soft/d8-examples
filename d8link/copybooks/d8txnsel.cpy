@@ -0,0 +1,8 @@
+      ******************************************************************
+      * D8TXNSEL - FILE-CONTROL entry for the D8link transaction log.
+      * COPY into the INPUT-OUTPUT SECTION FILE-CONTROL paragraph of
+      * any client that dispatches through D8link.
+      ******************************************************************
+           SELECT D8TXN-FILE ASSIGN TO "D8TXNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-D8TXN-STATUS.
