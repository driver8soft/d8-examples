@@ -0,0 +1,18 @@
+      ******************************************************************
+      * D8DLQFD - FD for the D8link dead-letter file. Captures enough
+      * of a failed CALL "D8link" - PROG-NAME, COMMLEN, RETURN-CODE
+      * and the raw COMMAREA bytes - to inspect or replay the request
+      * later. COPY into the FILE SECTION of any client that
+      * dispatches through D8link.
+      ******************************************************************
+       FD  D8DLQ-FILE.
+       01  D8DLQ-RECORD.
+           05 DLQ-TIMESTAMP       PIC X(17).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 DLQ-PROG-NAME       PIC X(08).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 DLQ-COMMLEN         PIC 9(09).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 DLQ-RETURN-CODE     PIC S9(04).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 DLQ-COMMAREA        PIC X(80).
