@@ -0,0 +1,13 @@
+      ******************************************************************
+      * D8TXNFD - FD for the D8link transaction log. COPY into the
+      * FILE SECTION of any client that dispatches through D8link.
+      ******************************************************************
+       FD  D8TXN-FILE.
+       01  D8LOG-RECORD.
+           05 D8LOG-TIMESTAMP     PIC X(17).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 D8LOG-PROG-NAME     PIC X(08).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 D8LOG-COMMLEN       PIC 9(09).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 D8LOG-RETURN-CODE   PIC S9(04).
