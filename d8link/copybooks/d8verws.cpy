@@ -0,0 +1,11 @@
+      ******************************************************************
+      * D8VERWS - Protocol version presented on every D8link call, so
+      * a server routine can support more than one COMMAREA layout
+      * side by side during a rollout instead of requiring every
+      * client to upgrade in lockstep. COPY into WORKING-STORAGE
+      * SECTION alongside D8AUTHWS/D8DRYWS. Bump WS-D8-PROTOCOL-VERSION
+      * here only when a client's COMMAREA layout changes in a way
+      * that is not backward compatible with the version D8link
+      * currently expects.
+      ******************************************************************
+       01 WS-D8-PROTOCOL-VERSION PIC 9(04) COMP VALUE 1.
