@@ -0,0 +1,8 @@
+      ******************************************************************
+      * D8ROUTESEL - File control entry for the externalized D8link
+      * routing configuration. COPY into FILE-CONTROL alongside
+      * D8ROUTEFD/D8ROUTEWS/D8ROUTELD.
+      ******************************************************************
+           SELECT D8ROUTE-FILE ASSIGN TO "D8ROUTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-D8ROUTE-STATUS.
