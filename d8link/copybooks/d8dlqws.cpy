@@ -0,0 +1,10 @@
+      ******************************************************************
+      * D8DLQWS - WORKING-STORAGE support items for D8DLQWRT. COPY
+      * into WORKING-STORAGE SECTION alongside D8DLQSEL/D8DLQFD.
+      ******************************************************************
+       01 WS-D8DLQ-STATUS PIC X(02) VALUE SPACES.
+
+      * Scratch copy of COMMAREA that designated sensitive fields are
+      * masked in before it is written to the dead-letter file - see
+      * MASK-SENSITIVE-FIELDS in D8DLQWRT.
+       01 WS-MASKED-COMMAREA PIC X(80) VALUE SPACES.
