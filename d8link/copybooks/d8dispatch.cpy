@@ -0,0 +1,54 @@
+      ******************************************************************
+      * D8DISPATCH - Dispatches PROG-NAME/COMMAREA/COMMLEN through
+      * D8link, automatically retrying up to WS-RETRY-MAX times on a
+      * non-zero RETURN-CODE before giving up. COPY into PROCEDURE
+      * DIVISION and PERFORM 9600-DISPATCH-D8LINK THRU 9600-EXIT in
+      * place of a bare CALL "D8link". Requires WS-D8-AUTH-TOKEN
+      * (COPY D8AUTHWS into WORKING-STORAGE) - D8link is passed the
+      * token on every dispatch and rejects the call if it is not
+      * entitled to invoke PROG-NAME. Also requires WS-D8-PROTOCOL-
+      * VERSION (COPY D8VERWS into WORKING-STORAGE) so the server
+      * routine knows which COMMAREA layout it was sent.
+      *
+      * When WS-DRY-RUN-FLAG is set (COPY D8DRYWS into WORKING-STORAGE
+      * and set D8-DRY-RUN), the CALL "D8link" is skipped entirely -
+      * the PROG-NAME/COMMLEN/COMMAREA that would have been sent are
+      * displayed instead, and RETURN-CODE comes back zero so callers
+      * fall through their normal success path without touching any
+      * live service.
+      ******************************************************************
+       9600-DISPATCH-D8LINK.
+           IF D8-DRY-RUN
+               DISPLAY "*** DRY RUN - " PROG-NAME
+                   " would be called with COMMLEN " COMMLEN
+               DISPLAY "*** DRY RUN - COMMAREA: " COMMAREA
+               MOVE ZERO TO RETURN-CODE
+               MOVE "O" TO WS-D8-CALL-STATUS
+           ELSE
+               MOVE ZEROES TO WS-RETRY-COUNT
+               PERFORM 9610-CALL-D8LINK-ONCE
+                   WITH TEST AFTER
+                   UNTIL RETURN-CODE = ZERO
+                      OR WS-RETRY-COUNT NOT < WS-RETRY-MAX
+               IF RETURN-CODE = ZERO
+                   MOVE "O" TO WS-D8-CALL-STATUS
+               ELSE IF RETURN-CODE < ZERO
+                   MOVE "U" TO WS-D8-CALL-STATUS
+               ELSE
+                   MOVE "B" TO WS-D8-CALL-STATUS
+               END-IF
+           END-IF.
+       9600-EXIT.
+           EXIT.
+
+       9610-CALL-D8LINK-ONCE.
+           ADD 1 TO WS-RETRY-COUNT.
+           CALL "D8link" USING PROG-NAME COMMAREA COMMLEN
+               WS-D8-AUTH-TOKEN WS-D8-PROTOCOL-VERSION.
+           IF RETURN-CODE NOT = ZERO AND WS-RETRY-COUNT < WS-RETRY-MAX
+               DISPLAY "*** D8link call to '" PROG-NAME
+                   "' failed (attempt " WS-RETRY-COUNT
+                   ") - retrying..."
+           END-IF.
+       9610-EXIT.
+           EXIT.
