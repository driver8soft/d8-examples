@@ -0,0 +1,7 @@
+      ******************************************************************
+      * D8TXNWS - WORKING-STORAGE support items for D8TXNWRT. COPY
+      * into WORKING-STORAGE SECTION alongside D8TXNSEL/D8TXNFD.
+      ******************************************************************
+       01 WS-D8TXN-STATUS PIC X(02) VALUE SPACES.
+       01 WS-D8-CURR-DATE PIC 9(08).
+       01 WS-D8-CURR-TIME PIC 9(08).
