@@ -0,0 +1,8 @@
+      ******************************************************************
+      * D8AUTHWS - Shared credential presented on every D8link call.
+      * D8link checks this token before dispatching PROG-NAME to the
+      * requested backend (hello, loop, routine, say) and
+      * rejects the call outright if it does not recognize it. COPY
+      * into WORKING-STORAGE SECTION alongside D8DISPATCH/D8RETRYWS.
+      ******************************************************************
+       01 WS-D8-AUTH-TOKEN PIC X(16) VALUE "D8LINK-CLIENT01".
