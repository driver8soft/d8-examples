@@ -0,0 +1,11 @@
+      ******************************************************************
+      * D8ROUTEWS - Working-storage for reading the externalized
+      * D8link routing configuration. COPY into WORKING-STORAGE
+      * SECTION alongside D8ROUTESEL/D8ROUTEFD/D8ROUTELD, and after
+      * D8REGWS (D8ROUTELD populates D8REGWS's table from this file).
+      ******************************************************************
+       01 WS-D8ROUTE-STATUS PIC X(02) VALUE SPACES.
+           88 D8ROUTE-FILE-OPENED VALUE "00".
+           88 D8ROUTE-FILE-NOT-FOUND VALUE "35".
+       01 WS-D8ROUTE-EOF PIC X(01) VALUE "N".
+           88 D8ROUTE-AT-END VALUE "Y".
