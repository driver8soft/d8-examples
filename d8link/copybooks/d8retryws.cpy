@@ -0,0 +1,17 @@
+      ******************************************************************
+      * D8RETRYWS - Configurable retry count for transient D8link
+      * failures. COPY into WORKING-STORAGE SECTION alongside
+      * D8DISPATCH. Change WS-RETRY-MAX to tune how many attempts a
+      * momentary gRPC blip gets before the client gives up.
+      ******************************************************************
+       01 WS-RETRY-MAX PIC 9(02) VALUE 3.
+       01 WS-RETRY-COUNT PIC 9(02) VALUE ZEROES.
+
+      * Classifies the outcome of the last dispatch: a negative
+      * RETURN-CODE means D8link itself could not reach the backend
+      * (transport failure), a positive RETURN-CODE means the backend
+      * was reached but rejected the request (business error).
+       01 WS-D8-CALL-STATUS PIC X(01) VALUE "O".
+           88 D8-CALL-OK VALUE "O".
+           88 D8-CALL-UNREACHABLE VALUE "U".
+           88 D8-CALL-BUSINESS-ERROR VALUE "B".
