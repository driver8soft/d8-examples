@@ -0,0 +1,14 @@
+      ******************************************************************
+      * LOANMSTR - Indexed loan-application master record. COPY into
+      * the FILE SECTION of any program that writes or reads completed
+      * say-service loan calculations.
+      ******************************************************************
+       FD  LOAN-MSTR-FILE.
+       01  LOAN-MSTR-RECORD.
+           05 LM-APPL-ID       PIC X(20).
+           05 LM-BORROWER      PIC X(13).
+           05 LM-PRINCIPAL     PIC S9(7)V9(2).
+           05 LM-RATE          PIC S9(7)V9(2).
+           05 LM-TERM          PIC S9(4).
+           05 LM-PAYMENT       PIC S9(7)V9(2).
+           05 LM-CURRENCY      PIC X(03).
