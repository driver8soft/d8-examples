@@ -0,0 +1,10 @@
+      ******************************************************************
+      * D8ROUTEFD - Record layout for the externalized D8link routing
+      * configuration (one row per registered PROG-NAME). COPY into
+      * FILE SECTION alongside D8ROUTESEL/D8ROUTEWS/D8ROUTELD.
+      ******************************************************************
+       FD  D8ROUTE-FILE.
+       01  D8ROUTE-RECORD.
+           05 D8ROUTE-NAME     PIC X(08).
+           05 D8ROUTE-COMMLEN  PIC 9(08).
+           05 D8ROUTE-BACKEND  PIC X(40).
