@@ -0,0 +1,47 @@
+      ******************************************************************
+      * D8DLQWRT - Writes one entry to the D8link dead-letter file.
+      * COPY into PROCEDURE DIVISION. PERFORM 9820-WRITE-DEAD-LETTER
+      * THRU 9820-EXIT is invoked by D8TXNWRT's 9800-LOG-D8-CALL
+      * whenever the just-logged call came back with a non-zero
+      * RETURN-CODE, so D8LOG-TIMESTAMP is already current.
+      *
+      * The dead-letter file is the one place a failed call's raw
+      * COMMAREA bytes are ever written to disk, so designated
+      * sensitive fields are masked out of a scratch copy first (see
+      * MASK-SENSITIVE-FIELDS) instead of persisting them in the
+      * clear.
+      ******************************************************************
+       9820-WRITE-DEAD-LETTER.
+           MOVE D8LOG-TIMESTAMP TO DLQ-TIMESTAMP.
+           MOVE PROG-NAME       TO DLQ-PROG-NAME.
+           MOVE COMMLEN         TO DLQ-COMMLEN.
+           MOVE RETURN-CODE     TO DLQ-RETURN-CODE.
+
+           PERFORM MASK-SENSITIVE-FIELDS
+               THRU MASK-SENSITIVE-FIELDS-EXIT.
+           MOVE WS-MASKED-COMMAREA TO DLQ-COMMAREA.
+
+           OPEN EXTEND D8DLQ-FILE.
+           IF WS-D8DLQ-STATUS = "35"
+               OPEN OUTPUT D8DLQ-FILE
+           END-IF.
+           WRITE D8DLQ-RECORD.
+           CLOSE D8DLQ-FILE.
+       9820-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * MASK-SENSITIVE-FIELDS - Blanks out the borrower name and
+      * principal (sayarea.cpy fields A and B, bytes 1-22 of the
+      * "say" COMMAREA) before the dead-letter copy is written.
+      * Add another IF here alongside "say" the day another service's
+      * COMMAREA carries a field that should not be persisted in the
+      * clear.
+      ******************************************************************
+       MASK-SENSITIVE-FIELDS.
+           MOVE COMMAREA TO WS-MASKED-COMMAREA.
+           IF PROG-NAME = "say"
+               MOVE ALL "*" TO WS-MASKED-COMMAREA(1:22)
+           END-IF.
+       MASK-SENSITIVE-FIELDS-EXIT.
+           EXIT.
