@@ -0,0 +1,33 @@
+      ******************************************************************
+      * D8TXNWRT - Writes one entry to the D8link transaction log.
+      * COPY into PROCEDURE DIVISION and PERFORM 9800-LOG-D8-CALL
+      * immediately after every CALL "D8link", while PROG-NAME,
+      * COMMLEN and RETURN-CODE from that call are still current.
+      * A non-zero RETURN-CODE also gets a copy of COMMAREA written
+      * to the dead-letter file (see D8DLQWRT) so the failed request
+      * can be inspected or replayed - requires D8DLQSEL/D8DLQFD/
+      * D8DLQWS/D8DLQWRT copied in alongside D8TXNSEL/D8TXNFD/D8TXNWS.
+      ******************************************************************
+       9800-LOG-D8-CALL.
+           ACCEPT WS-D8-CURR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-D8-CURR-TIME FROM TIME.
+           STRING WS-D8-CURR-DATE DELIMITED BY SIZE
+                  "-"             DELIMITED BY SIZE
+                  WS-D8-CURR-TIME DELIMITED BY SIZE
+               INTO D8LOG-TIMESTAMP.
+           MOVE PROG-NAME    TO D8LOG-PROG-NAME.
+           MOVE COMMLEN      TO D8LOG-COMMLEN.
+           MOVE RETURN-CODE  TO D8LOG-RETURN-CODE.
+
+           OPEN EXTEND D8TXN-FILE.
+           IF WS-D8TXN-STATUS = "35"
+               OPEN OUTPUT D8TXN-FILE
+           END-IF.
+           WRITE D8LOG-RECORD.
+           CLOSE D8TXN-FILE.
+
+           IF RETURN-CODE NOT = ZERO
+               PERFORM 9820-WRITE-DEAD-LETTER THRU 9820-EXIT
+           END-IF.
+       9800-EXIT.
+           EXIT.
