@@ -0,0 +1,21 @@
+      ******************************************************************
+      * D8REGWS - Registry of PROG-NAME values that are actually live,
+      * registered D8link server programs, together with the COMMAREA
+      * length each one expects. COPY into WORKING-STORAGE SECTION.
+      *
+      * The table itself is loaded at startup from the external
+      * D8ROUTE routing file (see D8ROUTELD/D8ROUTESEL/D8ROUTEFD) -
+      * routing changes are made by editing that file, not by
+      * recompiling every client.
+      ******************************************************************
+       01 D8-REG-MAX PIC 9(02) VALUE 20.
+       01 WS-REG-COUNT PIC 9(02) VALUE ZEROES.
+       01 D8-REG-TABLE.
+           05 D8-REG-ENTRY OCCURS 1 TO 20 TIMES
+               DEPENDING ON WS-REG-COUNT
+               INDEXED BY D8-REG-IDX.
+               10 D8-REG-NAME PIC X(08).
+               10 D8-REG-COMMLEN PIC 9(08).
+
+       01 WS-REG-FOUND PIC X(01) VALUE "N".
+           88 D8-SERVICE-REGISTERED VALUE "Y".
