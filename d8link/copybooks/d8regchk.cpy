@@ -0,0 +1,39 @@
+      ******************************************************************
+      * D8REGCHK - Confirms PROG-NAME is a live, registered D8link
+      * service before the CALL is issued. COPY into PROCEDURE
+      * DIVISION and PERFORM 9700-VALIDATE-SERVICE THRU 9700-EXIT
+      * before dispatching. Leaves D8-REG-IDX pointing at the matched
+      * registry row for use by 9710-VALIDATE-COMMLEN.
+      ******************************************************************
+       9700-VALIDATE-SERVICE.
+           MOVE "N" TO WS-REG-FOUND.
+           SET D8-REG-IDX TO 1.
+           SEARCH D8-REG-ENTRY
+               AT END
+                   DISPLAY "*** '" PROG-NAME
+                       "' is not a registered D8link service."
+               WHEN D8-REG-NAME (D8-REG-IDX) = PROG-NAME
+                   MOVE "Y" TO WS-REG-FOUND
+           END-SEARCH.
+       9700-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * D8REGCHK (cont'd) - Confirms the COMMLEN the client is about
+      * to send matches the length the registry has on file for this
+      * service, catching a client/server COMMAREA layout that has
+      * drifted out of sync. PERFORM 9710-VALIDATE-COMMLEN THRU
+      * 9710-EXIT after COMMLEN is computed and 9700-VALIDATE-SERVICE
+      * has already found the entry (D8-REG-IDX still points at it).
+      ******************************************************************
+       9710-VALIDATE-COMMLEN.
+           MOVE "N" TO WS-REG-FOUND.
+           IF COMMLEN = D8-REG-COMMLEN (D8-REG-IDX)
+               MOVE "Y" TO WS-REG-FOUND
+           ELSE
+               DISPLAY "*** COMMLEN mismatch for '" PROG-NAME
+                   "' - sending " COMMLEN " but registry expects "
+                   D8-REG-COMMLEN (D8-REG-IDX)
+           END-IF.
+       9710-EXIT.
+           EXIT.
