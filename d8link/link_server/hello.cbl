@@ -1,3 +1,35 @@
+      ******************************************************************
+      *
+      * Greeting Service
+      * ================
+      *
+      * DISPLAYs a greeting for the caller-supplied name and hands
+      * back a response timestamp and this instance's server
+      * identifier, so a load-balanced deployment can tell which
+      * backend actually answered a given gRPC call. Registered with
+      * D8link under PROG-NAME "hello".
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 2026-08-09  RJM  Added HELLO-TIMESTAMP/HELLO-SERVER-ID to the
+      *                  response.
+      * 2026-08-09  RJM  Added HELLO-LANGUAGE so the caller can select
+      *                  the greeting text; unrecognized or blank
+      *                  codes fall back to English.
+      * 2026-08-09  RJM  Fixed the significant-length check to no
+      *                  longer stop at the first embedded space, so
+      *                  a multi-word name is greeted and truncation-
+      *                  checked in full instead of just its first
+      *                  word.
+      * 2026-08-09  RJM  Widened HELLO-TIMESTAMP from 15 to 17 bytes -
+      *                  the date-dash-time STRING it receives is 17
+      *                  characters and was being truncated.
+      * 2026-08-09  RJM  Trimmed WS-GREETING-TEXT before the DISPLAY -
+      *                  the fixed PIC X(12) field was padding short
+      *                  greetings like "Hello, " out with trailing
+      *                  spaces before the name.
+      *
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. hello.
        ENVIRONMENT DIVISION.
@@ -6,13 +38,58 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
       * In COBOL, you declare variables in the WORKING-STORAGE section
+       01 WS-SERVER-ID PIC X(08) VALUE "HELLOSV1".
+       01 WS-HELLO-DATE PIC 9(08).
+       01 WS-HELLO-TIME PIC 9(08).
+       01 WS-NAME-LENGTH PIC 9(04) COMP VALUE ZEROES.
+
+      * Greeting text keyed by HELLO-LANGUAGE. Add a row here and to
+      * SELECT-GREETING-TEXT below when a new locale is supported.
+       01 WS-GREETING-TEXT PIC X(12) VALUE SPACES.
+       01 WS-GREETING-LENGTH PIC 9(04) COMP VALUE ZEROES.
 
        LINKAGE SECTION.
-      * Data to share with COBOL subroutines 
-       01 COMMAREA PIC X(20).
-       PROCEDURE DIVISION USING COMMAREA. 
+      * Data to share with COBOL subroutines
+       01 COMMAREA.
+           05 HELLO-NAME       PIC X(20).
+           05 HELLO-LANGUAGE   PIC X(02).
+           05 HELLO-TIMESTAMP  PIC X(17).
+           05 HELLO-SERVER-ID  PIC X(08).
+       PROCEDURE DIVISION USING COMMAREA.
       * code goes here!
-           DISPLAY "Hello, " COMMAREA.
-           GOBACK.
+           COMPUTE WS-NAME-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(HELLO-NAME)).
+           IF WS-NAME-LENGTH = ZERO
+               MOVE 1 TO WS-NAME-LENGTH
+           END-IF.
+
+           PERFORM SELECT-GREETING-TEXT.
+           COMPUTE WS-GREETING-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-GREETING-TEXT)).
+           DISPLAY WS-GREETING-TEXT(1:WS-GREETING-LENGTH)
+               HELLO-NAME(1:WS-NAME-LENGTH).
 
+           ACCEPT WS-HELLO-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-HELLO-TIME FROM TIME.
+           STRING WS-HELLO-DATE DELIMITED BY SIZE
+                  "-"           DELIMITED BY SIZE
+                  WS-HELLO-TIME DELIMITED BY SIZE
+               INTO HELLO-TIMESTAMP.
+           MOVE WS-SERVER-ID TO HELLO-SERVER-ID.
+
+           GOBACK.
 
+       SELECT-GREETING-TEXT.
+           IF HELLO-LANGUAGE = "ES"
+               MOVE "Hola, " TO WS-GREETING-TEXT
+           ELSE
+           IF HELLO-LANGUAGE = "FR"
+               MOVE "Bonjour, " TO WS-GREETING-TEXT
+           ELSE
+           IF HELLO-LANGUAGE = "DE"
+               MOVE "Hallo, " TO WS-GREETING-TEXT
+           ELSE
+               MOVE "Hello, " TO WS-GREETING-TEXT
+           END-IF
+           END-IF
+           END-IF.
