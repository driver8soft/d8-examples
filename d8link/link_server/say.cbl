@@ -6,35 +6,322 @@
       * A sample program to demonstrate how to create a gRPC COBOL
       * microservice.
       *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 2026-08-09  RJM  Replaced demo literals with a real monthly
+      *                  payment calculation driven off the caller's
+      *                  A/B/C/D inputs (standard amortization formula).
+      * 2026-08-09  RJM  Completed loan calculations are now appended
+      *                  to the LOANMSTR indexed master file for
+      *                  reporting and audit.
+      *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. say.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Indexed master file of completed loan calculations.
+           SELECT LOAN-MSTR-FILE ASSIGN TO "LOANMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LM-APPL-ID
+               FILE STATUS IS WS-LOAN-MSTR-STATUS.
+      * Optional period-by-period amortization schedule, written only
+      * when the caller sets H to request one.
+           SELECT AMORT-SCHED-FILE ASSIGN TO "AMORTSCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AMORT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+           COPY loanmstr.
+
+       FD  AMORT-SCHED-FILE.
+       01  AMORT-SCHED-RECORD.
+           05 AMORT-APPL-ID           PIC X(20).
+           05 AMORT-PERIOD-NO         PIC 9(04).
+           05 AMORT-PRINCIPAL-PORTION PIC S9(7)V9(2).
+           05 AMORT-INTEREST-PORTION  PIC S9(7)V9(2).
+           05 AMORT-REMAINING-BAL     PIC S9(7)V9(2).
+
        WORKING-STORAGE SECTION.
       * In COBOL, you declare variables in the WORKING-STORAGE section
+       77 WS-MONTHLY-RATE     PIC S9(3)V9(9) COMP-3.
+       77 WS-COMPOUND-FACTOR  PIC S9(7)V9(9) COMP-3.
+       77 WS-PERIOD-IDX       PIC S9(4) COMP.
+
+       01 WS-LOAN-MSTR-STATUS PIC X(02) VALUE SPACES.
+       01 WS-APPL-DATE PIC 9(08).
+       01 WS-APPL-TIME PIC 9(08).
+
+      * Supported ISO currency codes - F defaults to USD when the
+      * caller leaves it blank, otherwise it must match one of these.
+       01 WS-CCY-TABLE-DATA.
+           05 FILLER PIC X(03) VALUE "USD".
+           05 FILLER PIC X(03) VALUE "EUR".
+           05 FILLER PIC X(03) VALUE "GBP".
+           05 FILLER PIC X(03) VALUE "JPY".
+       01 WS-CCY-TABLE REDEFINES WS-CCY-TABLE-DATA.
+           05 WS-CCY-ENTRY OCCURS 4 TIMES INDEXED BY WS-CCY-IDX
+               PIC X(03).
+       01 WS-CCY-FOUND PIC X(01) VALUE "N".
+           88 WS-CCY-VALID VALUE "Y".
+
+      * Interest-rate table, keyed by loan-type code (G) and term band
+      * (D, in months). Used to derive C whenever the caller leaves C
+      * at zero rather than quoting a rate of their own.
+       01 WS-RATE-TABLE-DATA.
+           05 FILLER PIC X(17) VALUE "AUTO0006006000575".
+           05 FILLER PIC X(17) VALUE "AUTO0061003400625".
+           05 FILLER PIC X(17) VALUE "HOME0061018000450".
+           05 FILLER PIC X(17) VALUE "HOME1801036000525".
+           05 FILLER PIC X(17) VALUE "PERS0001006001050".
+           05 FILLER PIC X(17) VALUE "PERS0061006001275".
+       01 WS-RATE-TABLE REDEFINES WS-RATE-TABLE-DATA.
+           05 WS-RATE-ENTRY OCCURS 6 TIMES INDEXED BY WS-RATE-IDX.
+               10 WS-RATE-TYPE PIC X(04).
+               10 WS-RATE-MIN-TERM PIC 9(04).
+               10 WS-RATE-MAX-TERM PIC 9(04).
+               10 WS-RATE-PCT PIC 9(03)V9(02).
+       01 WS-RATE-FOUND PIC X(01) VALUE "N".
+           88 WS-RATE-MATCHED VALUE "Y".
+
+      * Amortization-schedule working fields - period-by-period
+      * principal/interest split, computed off the same monthly rate
+      * as the final payment (E).
+       01 WS-AMORT-STATUS PIC X(02) VALUE SPACES.
+           88 AMORT-FILE-OPENED VALUE "00".
+           88 AMORT-FILE-NOT-FOUND VALUE "35".
+       01 WS-SCHED-PERIOD PIC S9(4) COMP.
+       01 WS-SCHED-BALANCE PIC S9(7)V9(2) COMP-3.
+       01 WS-SCHED-INTEREST PIC S9(7)V9(2) COMP-3.
+       01 WS-SCHED-PRINCIPAL PIC S9(7)V9(2) COMP-3.
+
+      * Field-level input validation - a nonsense principal, rate or
+      * term is rejected here rather than fed into the amortization
+      * formula and returned as a bogus payment figure.
+       01 WS-INPUT-STATUS PIC X(01) VALUE "Y".
+           88 WS-INPUT-VALID VALUE "Y".
+       01 WS-MAX-RATE-PCT PIC 9(03)V9(02) VALUE 30.00.
 
        LINKAGE SECTION.
-      * Data to share with COBOL subroutines 
-       01 COMMAREA.
-           05 A PIC X(13).
-           05 B PIC S9(7)V9(2).
-           05 C PIC S9(7)V9(2) COMP-3.
-           05 D PIC S9(4) COMP.
-           05 E PIC S9(9) COMP.
-
-       PROCEDURE DIVISION USING COMMAREA. 
-      * code goes here!
-       
-           MOVE "Hello, World!" TO A.
-           MOVE 12345.67 TO B.
-           MOVE -12345.67 TO C.
-           MOVE 1234 TO D.
-           MOVE 123456789 TO E.
+      * Data to share with COBOL subroutines
+           COPY sayarea.
 
+       PROCEDURE DIVISION USING COMMAREA.
 
+       0000-MAIN.
+      * code goes here!
+           PERFORM 0300-VALIDATE-PRINCIPAL-TERM THRU 0300-EXIT.
+           IF NOT WS-INPUT-VALID
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM 0500-VALIDATE-CURRENCY THRU 0500-EXIT.
+           IF NOT WS-CCY-VALID
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF C = ZERO
+               PERFORM 0600-LOOKUP-RATE THRU 0600-EXIT
+               IF NOT WS-RATE-MATCHED
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF.
+           PERFORM 0700-VALIDATE-RATE THRU 0700-EXIT.
+           IF NOT WS-INPUT-VALID
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM 1000-CALCULATE-PAYMENT THRU 1000-EXIT.
+           PERFORM 2000-SAVE-LOAN-APPLICATION THRU 2000-EXIT.
+           IF H = "Y"
+               PERFORM 3000-WRITE-SCHEDULE THRU 3000-EXIT
+           END-IF.
            GOBACK.
 
+      *-----------------------------------------------------------
+      * 0300-VALIDATE-PRINCIPAL-TERM
+      *
+      * B (principal) and D (term) must both be greater than zero -
+      * checked before anything else touches them.
+      *-----------------------------------------------------------
+       0300-VALIDATE-PRINCIPAL-TERM.
+           MOVE "Y" TO WS-INPUT-STATUS.
+           IF B NOT > ZERO
+               DISPLAY "*** Principal must be greater than zero: " B
+               MOVE "N" TO WS-INPUT-STATUS
+           END-IF.
+           IF D NOT > ZERO
+               DISPLAY "*** Term must be greater than zero: " D
+               MOVE "N" TO WS-INPUT-STATUS
+           END-IF.
+       0300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * 0500-VALIDATE-CURRENCY
+      *
+      * F is optional - a blank F defaults to USD. A non-blank F
+      * must match one of the supported ISO currency codes.
+      *-----------------------------------------------------------
+       0500-VALIDATE-CURRENCY.
+           IF F = SPACES
+               MOVE "USD" TO F
+           END-IF.
+           MOVE "N" TO WS-CCY-FOUND.
+           SET WS-CCY-IDX TO 1.
+           SEARCH WS-CCY-ENTRY
+               AT END
+                   DISPLAY "*** Unsupported currency code: " F
+               WHEN WS-CCY-ENTRY (WS-CCY-IDX) = F
+                   MOVE "Y" TO WS-CCY-FOUND
+           END-SEARCH.
+       0500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * 0600-LOOKUP-RATE
+      *
+      * Called only when the caller leaves C at zero. Finds the
+      * table row whose loan-type (G) matches and whose term band
+      * covers D, and moves its rate into C.
+      *-----------------------------------------------------------
+       0600-LOOKUP-RATE.
+           MOVE "N" TO WS-RATE-FOUND.
+           SET WS-RATE-IDX TO 1.
+           SEARCH WS-RATE-ENTRY
+               AT END
+                   DISPLAY "*** No rate on file for loan type '" G
+                       "' term " D
+               WHEN WS-RATE-TYPE (WS-RATE-IDX) = G
+                    AND D >= WS-RATE-MIN-TERM (WS-RATE-IDX)
+                    AND D <= WS-RATE-MAX-TERM (WS-RATE-IDX)
+                   MOVE WS-RATE-PCT (WS-RATE-IDX) TO C
+                   MOVE "Y" TO WS-RATE-FOUND
+           END-SEARCH.
+       0600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * 0700-VALIDATE-RATE
+      *
+      * Whether C came from the caller or from 0600-LOOKUP-RATE, it
+      * must land in a sane range before it drives the amortization
+      * formula.
+      *-----------------------------------------------------------
+       0700-VALIDATE-RATE.
+           MOVE "Y" TO WS-INPUT-STATUS.
+           IF C NOT > ZERO OR C > WS-MAX-RATE-PCT
+               DISPLAY "*** Rate out of range: " C
+               MOVE "N" TO WS-INPUT-STATUS
+           END-IF.
+       0700-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * 1000-CALCULATE-PAYMENT
+      *
+      * Standard fixed-rate amortization formula, using the
+      * caller-supplied principal (B), annual rate expressed as a
+      * percentage (C) and term in months (D):
+      *
+      *     r  = monthly rate = C / 12 / 100
+      *     E  = B * r * (1+r)**D / ((1+r)**D - 1)
+      *-----------------------------------------------------------
+       1000-CALCULATE-PAYMENT.
+           COMPUTE WS-MONTHLY-RATE = C / 12 / 100.
+           MOVE 1 TO WS-COMPOUND-FACTOR.
+           PERFORM 1100-COMPOUND-INTEREST
+               VARYING WS-PERIOD-IDX FROM 1 BY 1
+               UNTIL WS-PERIOD-IDX > D.
+           COMPUTE E ROUNDED =
+               B * WS-MONTHLY-RATE * WS-COMPOUND-FACTOR
+               / (WS-COMPOUND-FACTOR - 1).
+       1000-EXIT.
+           EXIT.
+
+       1100-COMPOUND-INTEREST.
+           COMPUTE WS-COMPOUND-FACTOR ROUNDED =
+               WS-COMPOUND-FACTOR * (1 + WS-MONTHLY-RATE).
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * 2000-SAVE-LOAN-APPLICATION
+      *
+      * Appends the completed calculation to the loan-application
+      * master file, keyed by a date/time-stamped application id,
+      * so say's results are retained after the caller disconnects.
+      *-----------------------------------------------------------
+       2000-SAVE-LOAN-APPLICATION.
+           ACCEPT WS-APPL-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-APPL-TIME FROM TIME.
+           STRING WS-APPL-DATE DELIMITED BY SIZE
+                  WS-APPL-TIME DELIMITED BY SIZE
+               INTO LM-APPL-ID.
+
+           MOVE A TO LM-BORROWER.
+           MOVE B TO LM-PRINCIPAL.
+           MOVE C TO LM-RATE.
+           MOVE D TO LM-TERM.
+           MOVE E TO LM-PAYMENT.
+           MOVE F TO LM-CURRENCY.
+
+           OPEN I-O LOAN-MSTR-FILE.
+           IF WS-LOAN-MSTR-STATUS = "35"
+               OPEN OUTPUT LOAN-MSTR-FILE
+           END-IF.
+
+           WRITE LOAN-MSTR-RECORD
+               INVALID KEY
+                   DISPLAY "*** Duplicate application id '"
+                       LM-APPL-ID "' - loan record not saved."
+           END-WRITE.
+
+           CLOSE LOAN-MSTR-FILE.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * 3000-WRITE-SCHEDULE
+      *
+      * Walks the loan period by period, splitting the level payment
+      * E into its principal and interest portions off the same
+      * monthly rate 1000-CALCULATE-PAYMENT used, and appends one
+      * schedule row per period to AMORTSCH.
+      *-----------------------------------------------------------
+       3000-WRITE-SCHEDULE.
+           MOVE B TO WS-SCHED-BALANCE.
+
+           OPEN EXTEND AMORT-SCHED-FILE.
+           IF AMORT-FILE-NOT-FOUND
+               OPEN OUTPUT AMORT-SCHED-FILE
+           END-IF.
+
+           PERFORM 3100-WRITE-SCHEDULE-LINE
+               VARYING WS-SCHED-PERIOD FROM 1 BY 1
+               UNTIL WS-SCHED-PERIOD > D.
+
+           CLOSE AMORT-SCHED-FILE.
+       3000-EXIT.
+           EXIT.
+
+       3100-WRITE-SCHEDULE-LINE.
+           COMPUTE WS-SCHED-INTEREST ROUNDED =
+               WS-SCHED-BALANCE * WS-MONTHLY-RATE.
+           COMPUTE WS-SCHED-PRINCIPAL = E - WS-SCHED-INTEREST.
+           SUBTRACT WS-SCHED-PRINCIPAL FROM WS-SCHED-BALANCE.
+
+           MOVE LM-APPL-ID TO AMORT-APPL-ID.
+           MOVE WS-SCHED-PERIOD TO AMORT-PERIOD-NO.
+           MOVE WS-SCHED-PRINCIPAL TO AMORT-PRINCIPAL-PORTION.
+           MOVE WS-SCHED-INTEREST TO AMORT-INTEREST-PORTION.
+           MOVE WS-SCHED-BALANCE TO AMORT-REMAINING-BAL.
 
+           WRITE AMORT-SCHED-RECORD.
+       3100-EXIT.
+           EXIT.
