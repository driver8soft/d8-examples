@@ -0,0 +1,32 @@
+      ******************************************************************
+      *
+      * Ping Service
+      * ============
+      *
+      * Minimal, side-effect-free health check for the D8link bridge
+      * itself - no file I/O, no business logic, just an immediate
+      * "alive" response, so a monitoring check can confirm D8link is
+      * up without exercising hello, loop, routine or say. Registered
+      * with D8link under PROG-NAME "ping".
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 2026-08-09  RJM  Original health-check service.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ping.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 WS-SERVER-ID PIC X(08) VALUE "PINGSV1 ".
+
+       LINKAGE SECTION.
+       01 COMMAREA.
+           05 PING-REPLY PIC X(08).
+       PROCEDURE DIVISION USING COMMAREA.
+      * code goes here!
+           MOVE WS-SERVER-ID TO PING-REPLY.
+           GOBACK.
