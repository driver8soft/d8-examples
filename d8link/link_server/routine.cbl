@@ -1,3 +1,28 @@
+      ******************************************************************
+      *
+      * Increment Service
+      * ==================
+      *
+      * Canonical increment subroutine, registered with D8link under
+      * PROG-NAME "routine". This is the ONLY copy of the increment
+      * logic - "rutina" was a byte-for-byte duplicate registered
+      * under a second PROG-NAME and has been retired (see
+      * Modification History below). All production traffic for the
+      * increment service routes to "routine"; "rutina" is no longer
+      * a valid PROG-NAME.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 2026-08-09  RJM  Retired the duplicate "rutina" program. This
+      *                  copy is now the single source of truth for
+      *                  the increment service.
+      * 2026-08-09  RJM  Added ON SIZE ERROR protection around the
+      *                  ADD - a run long enough to overflow the
+      *                  PIC S9(9) accumulator is now reported
+      *                  through RETURN-CODE instead of silently
+      *                  wrapping TOTAL around.
+      *
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. routine.
        ENVIRONMENT DIVISION.
@@ -8,12 +33,15 @@
       * Declare variables in the WORKING-STORAGE section
 
        LINKAGE SECTION.
-      * Data to share with COBOL subroutines 
+      * Data to share with COBOL subroutines
        01 TOTAL PIC S9(9).
-       PROCEDURE DIVISION USING TOTAL. 
+       PROCEDURE DIVISION USING TOTAL.
       * code goes here!
-           ADD 1 TO TOTAL.
+           ADD 1 TO TOTAL
+               ON SIZE ERROR
+                   DISPLAY "*** TOTAL overflow - PIC S9(9) "
+                       "accumulator is full; increment rejected."
+                   MOVE 8 TO RETURN-CODE
+           END-ADD.
            GOBACK.
 
-
-
