@@ -0,0 +1,52 @@
+      ******************************************************************
+      *
+      * Inquiry Service
+      * ================
+      *
+      * Read-only lookup of the loop service's running TOTAL, so a
+      * caller can reconcile how many increments actually landed
+      * against how many it thinks it asked for, without disturbing
+      * the checkpoint itself. Registered with D8link under PROG-NAME
+      * "inquire".
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 2026-08-09  RJM  Original inquiry service.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. inquire.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Same checkpoint file loop.cbl carries TOTAL forward in - read
+      * only here, never rewritten.
+           SELECT CKPT-FILE ASSIGN TO "TOTALCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CKPT-FILE.
+       01  CKPT-RECORD.
+           05 CKPT-TOTAL PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CKPT-STATUS PIC X(02) VALUE SPACES.
+           88 CKPT-FILE-OPENED VALUE "00".
+           88 CKPT-FILE-NOT-FOUND VALUE "35".
+
+       LINKAGE SECTION.
+       01 TOTAL PIC S9(9).
+       PROCEDURE DIVISION USING TOTAL.
+      * code goes here!
+           MOVE ZEROES TO TOTAL.
+           OPEN INPUT CKPT-FILE.
+           IF CKPT-FILE-OPENED
+               READ CKPT-FILE
+                   NOT AT END MOVE CKPT-TOTAL TO TOTAL
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+           GOBACK.
