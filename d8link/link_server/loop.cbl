@@ -1,24 +1,141 @@
+      ******************************************************************
+      *
+      * Loop-and-Checkpoint Service
+      * ===========================
+      *
+      * Drives N-TIMES increments of the "routine" service and keeps
+      * the running TOTAL in the TOTALCKP checkpoint file across runs.
+      *
+      * CONCURRENCY CONSTRAINT: LOAD-CHECKPOINT/SAVE-CHECKPOINT do a
+      * plain read-modify-write against TOTALCKP with no enqueue or
+      * other serialization - two partitions run at the same time
+      * against the SAME TOTALCKP dataset will lose updates. When
+      * "loop" is driven by concurrent test4b partitions (see
+      * jcl/TEST4CONC.jcl), each JOB's TOTALCKP DD must point at that
+      * partition's own dataset (TOTALCKP.P1/.P2/.P3, matching its
+      * CALLSPM.Pn) so the partitions checkpoint disjoint state instead
+      * of racing on one shared TOTAL.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 2026-08-09  RJM  Documented the TOTALCKP single-writer
+      *                  constraint above and gave each TEST4CONC
+      *                  partition its own checkpoint dataset, after
+      *                  req040 introduced concurrent test4b partitions
+      *                  elsewhere in the suite.
+      *
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. loop.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Checkpoint file - carries TOTAL forward across separate runs
+      * of the loop service so the running count is cumulative.
+           SELECT CKPT-FILE ASSIGN TO "TOTALCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CKPT-FILE.
+       01  CKPT-RECORD.
+           05 CKPT-TOTAL PIC 9(9).
+      * Iterations still owed on an in-flight run - non-zero here
+      * means a previous run was interrupted before finishing.
+           05 CKPT-REMAINING PIC 9(9).
+
        WORKING-STORAGE SECTION.
       * Declare variables in the WORKING-STORAGE section
        01 TOTAL PIC S9(9) VALUE ZEROES.
+       01 WS-CKPT-STATUS PIC X(02) VALUE SPACES.
+           88 CKPT-FILE-OPENED VALUE "00".
+           88 CKPT-FILE-NOT-FOUND VALUE "35".
+
+      * Restart support - WS-REMAINING is the live countdown for this
+      * run (resumed from CKPT-REMAINING when a prior run was cut
+      * short, otherwise seeded from N-TIMES). A checkpoint is saved
+      * every WS-CKPT-INTERVAL iterations so an abend loses at most
+      * one interval's worth of work instead of the whole run.
+       01 WS-REMAINING PIC 9(9) COMP VALUE ZEROES.
+       01 WS-CKPT-INTERVAL PIC 9(9) COMP VALUE 1000.
+       01 WS-SINCE-CKPT PIC 9(9) COMP VALUE ZEROES.
+
+      * loop dispatches its own increment through D8link, rather than
+      * calling the "routine" subprogram directly, so this service
+      * exercises the same gRPC bridge path as the client programs.
+       01 RTN-PROG-NAME PIC X(8) VALUE "routine".
+       01 RTN-COMMLEN PIC 9(9) COMP.
+
+      * Credential and protocol version presented to D8link so it can
+      * verify loop itself is entitled to invoke "routine" - the same
+      * shared copybooks every client program carries.
+           COPY d8authws.
+           COPY d8verws.
+
        LINKAGE SECTION.
-      * Data to share with COBOL subroutines 
+      * Data to share with COBOL subroutines
        01 COMMAREA.
           05 N-TIMES PIC S9(9) COMP.
-      * Data to share with COBOL subroutines 
-       PROCEDURE DIVISION USING COMMAREA. 
+      * Data to share with COBOL subroutines
+       PROCEDURE DIVISION USING COMMAREA.
       * code goes here!
            DISPLAY "Starting loop".
-           PERFORM PROCESS N-TIMES TIMES.
+           PERFORM LOAD-CHECKPOINT.
+
+           IF WS-REMAINING > ZERO
+               DISPLAY "Resuming interrupted run - " WS-REMAINING
+                   " iteration(s) still owed."
+           ELSE
+               MOVE N-TIMES TO WS-REMAINING
+           END-IF.
+
+           PERFORM PROCESS UNTIL WS-REMAINING = ZERO.
+
+           PERFORM SAVE-CHECKPOINT.
            DISPLAY "Total: " TOTAL.
            GOBACK.
 
            PROCESS.
-           CALL "routine" USING TOTAL.
+           COMPUTE RTN-COMMLEN = LENGTH OF TOTAL.
+           CALL "D8link" USING RTN-PROG-NAME TOTAL RTN-COMMLEN
+               WS-D8-AUTH-TOKEN WS-D8-PROTOCOL-VERSION.
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "*** D8link call to '" RTN-PROG-NAME
+                   "' FAILED - RETURN-CODE: " RETURN-CODE
+           END-IF.
+
+           IF RETURN-CODE = 8
+               DISPLAY "*** TOTAL has overflowed - aborting "
+                   "remaining iterations (" WS-REMAINING " left)."
+               MOVE ZEROES TO WS-REMAINING
+           ELSE
+               SUBTRACT 1 FROM WS-REMAINING
+           END-IF.
+
+           ADD 1 TO WS-SINCE-CKPT.
+           IF WS-SINCE-CKPT NOT < WS-CKPT-INTERVAL
+               PERFORM SAVE-CHECKPOINT
+               MOVE ZEROES TO WS-SINCE-CKPT
+           END-IF.
+
+           LOAD-CHECKPOINT.
+           MOVE ZEROES TO TOTAL.
+           MOVE ZEROES TO WS-REMAINING.
+           OPEN INPUT CKPT-FILE.
+           IF CKPT-FILE-OPENED
+               READ CKPT-FILE
+                   NOT AT END
+                       MOVE CKPT-TOTAL TO TOTAL
+                       MOVE CKPT-REMAINING TO WS-REMAINING
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
 
+           SAVE-CHECKPOINT.
+           MOVE TOTAL TO CKPT-TOTAL.
+           MOVE WS-REMAINING TO CKPT-REMAINING.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
