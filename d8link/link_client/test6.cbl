@@ -0,0 +1,87 @@
+      ******************************************************************
+      *
+      * test6 - Health-check client for the ping service
+      * ==================================================
+      *
+      * Dispatches D8link "ping" and reports whether the bridge
+      * answered, for use as a monitoring check - no business service
+      * is exercised and no file other than the shared audit/dead-
+      * letter/routing files is touched.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 2026-08-09  RJM  Original health-check client.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. test6.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY d8txnsel.
+           COPY d8dlqsel.
+           COPY d8routesel.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+           COPY d8txnfd.
+           COPY d8dlqfd.
+           COPY d8routefd.
+
+       WORKING-STORAGE SECTION.
+      * In COBOL, you declare variables in the WORKING-STORAGE section
+       01 PROG-NAME PIC X(8) VALUE "ping".
+       01 COMMLEN PIC 9(9) COMP.
+       01 COMMAREA.
+           05 PING-REPLY PIC X(08).
+
+           COPY d8txnws.
+           COPY d8dlqws.
+           COPY d8regws.
+           COPY d8routews.
+           COPY d8retryws.
+           COPY d8authws.
+           COPY d8dryws.
+           COPY d8verws.
+
+       PROCEDURE DIVISION.
+      * code goes here!
+           INITIALIZE COMMAREA.
+
+           PERFORM 9690-LOAD-D8-ROUTES THRU 9690-EXIT.
+
+           PERFORM 9700-VALIDATE-SERVICE THRU 9700-EXIT.
+           IF NOT D8-SERVICE-REGISTERED
+               GOBACK
+           END-IF.
+
+           COMPUTE COMMLEN = LENGTH OF COMMAREA.
+
+           PERFORM 9710-VALIDATE-COMMLEN THRU 9710-EXIT.
+           IF NOT D8-SERVICE-REGISTERED
+               GOBACK
+           END-IF.
+
+           PERFORM 9600-DISPATCH-D8LINK THRU 9600-EXIT.
+
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "*** D8link is DOWN - ping call FAILED, "
+                   "RETURN-CODE: " RETURN-CODE
+           ELSE
+               DISPLAY "D8link is UP - answered by " PING-REPLY
+           END-IF.
+
+           PERFORM 9800-LOG-D8-CALL THRU 9800-EXIT.
+
+           GOBACK.
+
+           COPY d8txnwrt.
+           COPY d8dlqwrt.
+           COPY d8regchk.
+           COPY d8dispatch.
+           COPY d8routeld.
