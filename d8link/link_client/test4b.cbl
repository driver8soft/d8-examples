@@ -0,0 +1,216 @@
+      ******************************************************************
+      *
+      * test4b - Partitioned batch variant of the test4 load driver
+      * =============================================================
+      *
+      * Standard batch COBOL has no in-process concurrency primitive -
+      * there is no thread, task or async CALL in this shop's dialect,
+      * and D8link itself is invoked one gRPC call at a time. The way
+      * this shop drives genuinely concurrent request volume against a
+      * backend is the way it always has: split the total call count
+      * across several independently-schedulable batch jobs and let
+      * JES run them across separate initiators at the same time,
+      * instead of one job working through the whole count serially.
+      *
+      * test4b is that partitioned unit - it is test4.cbl's load loop
+      * with N-CALLS and a WS-PARTITION-ID read from a CALLSPM
+      * parameter file instead of an operator ACCEPT, and every
+      * DISPLAY/log line tagged with WS-PARTITION-ID so output from
+      * several copies running at once can be told apart. See
+      * jcl/TEST4CONC.jcl, which submits several partitions of this
+      * program together so they run concurrently under JES.
+      *
+      * The before/after TOTAL reconciliation test4.cbl performs is
+      * dropped here - it assumes exclusive access to TOTAL between
+      * its two "inquire" calls, which does not hold when other
+      * partitions are incrementing TOTAL at the same time.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 2026-08-09  RJM  Original partitioned batch variant.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. test4b.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "CALLSPM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           COPY d8txnsel.
+           COPY d8dlqsel.
+           COPY d8routesel.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05 PARM-PARTITION-ID PIC 9(04).
+           05 PARM-N-CALLS      PIC 9(09).
+
+           COPY d8txnfd.
+           COPY d8dlqfd.
+           COPY d8routefd.
+
+       WORKING-STORAGE SECTION.
+      * Declare variables in the WORKING-STORAGE section
+       01 PROG-NAME PIC X(8) VALUE "loop".
+       01 COMMLEN PIC 9(9) COMP.
+       01 COMMAREA.
+           05 N-TIMES PIC S9(9) COMP VALUE 1.
+
+       01 N-CALLS PIC S9(9) COMP.
+       01 WS-PARTITION-ID PIC 9(04) VALUE ZEROES.
+
+       01 WS-PARM-STATUS PIC X(02) VALUE SPACES.
+           88 PARM-FILE-OPENED VALUE "00".
+           88 PARM-FILE-NOT-FOUND VALUE "35".
+
+           COPY d8txnws.
+           COPY d8dlqws.
+           COPY d8regws.
+           COPY d8routews.
+           COPY d8retryws.
+           COPY d8authws.
+           COPY d8dryws.
+           COPY d8verws.
+
+      * Circuit breaker - aborts the remaining iterations once too
+      * many CALLs in a row have come back with a bad RETURN-CODE,
+      * instead of grinding through N-CALLS against a dead backend.
+       01 WS-CONSEC-FAILURES PIC 9(04) VALUE ZEROES.
+       01 WS-FAILURE-THRESHOLD PIC 9(04) VALUE 5.
+       01 WS-CIRCUIT-STATE PIC X(01) VALUE "N".
+           88 CIRCUIT-OPEN VALUE "Y".
+
+      * Per-call latency tracking - HHMMSSss elapsed across each
+      * D8link dispatch, accumulated for an average and a high-water
+      * mark once the partition finishes.
+       01 WS-CALL-START-TIME PIC 9(08) VALUE ZEROES.
+       01 WS-CALL-END-TIME PIC 9(08) VALUE ZEROES.
+       01 WS-CALL-ELAPSED PIC 9(08) VALUE ZEROES.
+       01 WS-TOTAL-ELAPSED PIC 9(09) VALUE ZEROES.
+       01 WS-MAX-ELAPSED PIC 9(08) VALUE ZEROES.
+       01 WS-CALL-COUNT PIC 9(09) VALUE ZEROES.
+       01 WS-AVG-ELAPSED PIC 9(08) VALUE ZEROES.
+       01 WS-SUCCESS-COUNT PIC 9(09) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+      * code goes here!
+           PERFORM 9690-LOAD-D8-ROUTES THRU 9690-EXIT.
+
+           PERFORM 9690-LOAD-PARM THRU 9690-LOAD-PARM-EXIT.
+           IF N-CALLS NOT > ZERO
+               DISPLAY "*** Partition " WS-PARTITION-ID
+                   " - number of gRPC calls must be greater than "
+                   "zero - loop service not called."
+               GOBACK
+           END-IF.
+
+           DISPLAY "test4b partition " WS-PARTITION-ID
+               " starting - " N-CALLS " call(s)."
+
+           PERFORM 9700-VALIDATE-SERVICE THRU 9700-EXIT.
+           IF NOT D8-SERVICE-REGISTERED
+               GOBACK
+           END-IF.
+
+           COMPUTE COMMLEN = LENGTH OF COMMAREA.
+
+           PERFORM 9710-VALIDATE-COMMLEN THRU 9710-EXIT.
+           IF NOT D8-SERVICE-REGISTERED
+               GOBACK
+           END-IF.
+
+           PERFORM PROCESS
+               UNTIL N-CALLS = ZERO OR CIRCUIT-OPEN.
+
+           IF WS-CALL-COUNT > ZERO
+               COMPUTE WS-AVG-ELAPSED = WS-TOTAL-ELAPSED / WS-CALL-COUNT
+               DISPLAY "Partition " WS-PARTITION-ID
+                   " average call latency (HHMMSSss): "
+                   WS-AVG-ELAPSED
+               DISPLAY "Partition " WS-PARTITION-ID
+                   " longest call latency (HHMMSSss): "
+                   WS-MAX-ELAPSED
+           END-IF.
+
+           DISPLAY "test4b partition " WS-PARTITION-ID
+               " finished - " WS-SUCCESS-COUNT " successful call(s)."
+
+           GOBACK.
+
+           PROCESS.
+
+           ACCEPT WS-CALL-START-TIME FROM TIME.
+
+           PERFORM 9600-DISPATCH-D8LINK THRU 9600-EXIT.
+
+           ACCEPT WS-CALL-END-TIME FROM TIME.
+           COMPUTE WS-CALL-ELAPSED =
+               WS-CALL-END-TIME - WS-CALL-START-TIME.
+           ADD WS-CALL-ELAPSED TO WS-TOTAL-ELAPSED.
+           ADD 1 TO WS-CALL-COUNT.
+           IF WS-CALL-ELAPSED > WS-MAX-ELAPSED
+               MOVE WS-CALL-ELAPSED TO WS-MAX-ELAPSED
+           END-IF.
+
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "*** Partition " WS-PARTITION-ID
+                   " D8link call to '" PROG-NAME
+                   "' FAILED - RETURN-CODE: " RETURN-CODE
+               IF D8-CALL-UNREACHABLE
+                   DISPLAY "    (service unreachable - transport "
+                       "failure)"
+               ELSE
+                   DISPLAY "    (service returned a business error)"
+               END-IF
+               ADD 1 TO WS-CONSEC-FAILURES
+           ELSE
+               MOVE ZEROES TO WS-CONSEC-FAILURES
+               ADD 1 TO WS-SUCCESS-COUNT
+           END-IF.
+
+           IF WS-CONSEC-FAILURES NOT < WS-FAILURE-THRESHOLD
+               MOVE "Y" TO WS-CIRCUIT-STATE
+               DISPLAY "*** Partition " WS-PARTITION-ID " - "
+                   WS-CONSEC-FAILURES
+                   " consecutive D8link failures - aborting "
+                   "remaining calls (" N-CALLS " left)."
+           END-IF.
+
+           PERFORM 9800-LOG-D8-CALL THRU 9800-EXIT.
+
+           SUBTRACT 1 FROM N-CALLS.
+
+           9690-LOAD-PARM.
+           MOVE ZEROES TO N-CALLS WS-PARTITION-ID.
+           OPEN INPUT PARM-FILE.
+           IF NOT PARM-FILE-OPENED
+               DISPLAY "*** Unable to open CALLSPM parameter file "
+                   "- loop service not called."
+           ELSE
+               READ PARM-FILE
+                   AT END
+                       DISPLAY "*** CALLSPM parameter file is empty "
+                           "- loop service not called."
+                   NOT AT END
+                       MOVE PARM-PARTITION-ID TO WS-PARTITION-ID
+                       MOVE PARM-N-CALLS TO N-CALLS
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+           9690-LOAD-PARM-EXIT.
+           EXIT.
+
+           COPY d8txnwrt.
+           COPY d8dlqwrt.
+           COPY d8regchk.
+           COPY d8dispatch.
+           COPY d8routeld.
