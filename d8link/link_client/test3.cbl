@@ -4,10 +4,19 @@
        ENVIRONMENT DIVISION.
 
        CONFIGURATION SECTION.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY d8txnsel.
+           COPY d8dlqsel.
+           COPY d8routesel.
+
        DATA DIVISION.
 
        FILE SECTION.
+           COPY d8txnfd.
+           COPY d8dlqfd.
+           COPY d8routefd.
 
        WORKING-STORAGE SECTION.
       * Declare variables in the WORKING-STORAGE section
@@ -16,17 +25,66 @@
        01 COMMAREA.
            05 N-TIMES PIC S9(9) COMP.
 
+           COPY d8txnws.
+           COPY d8dlqws.
+           COPY d8regws.
+           COPY d8routews.
+           COPY d8retryws.
+           COPY d8authws.
+           COPY d8dryws.
+           COPY d8verws.
+
        PROCEDURE DIVISION.
       * code goes here!
            INITIALIZE COMMAREA.
 
+           PERFORM 9690-LOAD-D8-ROUTES THRU 9690-EXIT.
+
            DISPLAY "test3 example program"
+           DISPLAY "Dry run - build and show the call without "
+               "sending it? (Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-DRY-RUN-FLAG.
+
            DISPLAY "Number of loops: " WITH NO ADVANCING.
            ACCEPT N-TIMES.
 
+           IF N-TIMES NOT > ZERO
+               DISPLAY "*** Number of loops must be greater than "
+                   "zero - loop service not called."
+               GOBACK
+           END-IF.
+
+           PERFORM 9700-VALIDATE-SERVICE THRU 9700-EXIT.
+           IF NOT D8-SERVICE-REGISTERED
+               GOBACK
+           END-IF.
+
            COMPUTE COMMLEN = LENGTH OF COMMAREA.
-           CALL "D8link" USING PROG-NAME COMMAREA COMMLEN.
 
-           GOBACK.
+           PERFORM 9710-VALIDATE-COMMLEN THRU 9710-EXIT.
+           IF NOT D8-SERVICE-REGISTERED
+               GOBACK
+           END-IF.
+
+           PERFORM 9600-DISPATCH-D8LINK THRU 9600-EXIT.
 
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "*** D8link call to '" PROG-NAME
+                   "' FAILED - RETURN-CODE: " RETURN-CODE
+               IF D8-CALL-UNREACHABLE
+                   DISPLAY "    (service unreachable - transport "
+                       "failure)"
+               ELSE
+                   DISPLAY "    (service returned a business error)"
+               END-IF
+           END-IF.
+
+           PERFORM 9800-LOG-D8-CALL THRU 9800-EXIT.
+
+           GOBACK.
 
+           COPY d8txnwrt.
+           COPY d8dlqwrt.
+           COPY d8regchk.
+           COPY d8dispatch.
+           COPY d8routeld.
