@@ -2,34 +2,101 @@
        PROGRAM-ID. test2.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY d8txnsel.
+           COPY d8dlqsel.
+           COPY d8routesel.
        DATA DIVISION.
+       FILE SECTION.
+           COPY d8txnfd.
+           COPY d8dlqfd.
+           COPY d8routefd.
        WORKING-STORAGE SECTION.
       * In COBOL, you declare variables in the WORKING-STORAGE section
        01 PROG-NAME PIC X(8) VALUE "say".
        01 COMMLEN PIC 9(9) COMP.
-       01 COMMAREA.
-           05 A PIC X(13).
-           05 B PIC S9(7)V9(2).
-           05 C PIC S9(7)V9(2) COMP-3.
-           05 D PIC S9(4) COMP.
-           05 E PIC S9(9) COMP.
+           COPY sayarea.
+           COPY d8txnws.
+           COPY d8dlqws.
+           COPY d8regws.
+           COPY d8routews.
+           COPY d8retryws.
+           COPY d8authws.
+           COPY d8dryws.
+           COPY d8verws.
+
+      * Human-readable rendering of the packed rate field C for
+      * DISPLAY - a sign, thousands separators and a decimal point,
+      * instead of raw packed-decimal semantics.
+       01 WS-RATE-DISPLAY PIC -Z,ZZZ,ZZZ.99.
        LINKAGE SECTION.
-      * Data to share with COBOL subroutines 
-      
+      * Data to share with COBOL subroutines
+
        PROCEDURE DIVISION.
-           
+
            INITIALIZE COMMAREA.
 
+           DISPLAY "Dry run - build and show the call without "
+               "sending it? (Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-DRY-RUN-FLAG.
+
+           DISPLAY "Borrower name: " WITH NO ADVANCING.
+           ACCEPT A.
+
+           DISPLAY "Principal: " WITH NO ADVANCING.
+           ACCEPT B.
+
+           DISPLAY "Annual rate (percent): " WITH NO ADVANCING.
+           ACCEPT C.
+
+           DISPLAY "Term (months): " WITH NO ADVANCING.
+           ACCEPT D.
+
+           DISPLAY "Currency (3-letter code): " WITH NO ADVANCING.
+           ACCEPT F.
+
+           PERFORM 9690-LOAD-D8-ROUTES THRU 9690-EXIT.
+
+           PERFORM 9700-VALIDATE-SERVICE THRU 9700-EXIT.
+           IF NOT D8-SERVICE-REGISTERED
+               GOBACK
+           END-IF.
+
            COMPUTE COMMLEN = LENGTH OF COMMAREA.
-           CALL "D8link" USING PROG-NAME COMMAREA COMMLEN.
-           
+
+           PERFORM 9710-VALIDATE-COMMLEN THRU 9710-EXIT.
+           IF NOT D8-SERVICE-REGISTERED
+               GOBACK
+           END-IF.
+
+           PERFORM 9600-DISPATCH-D8LINK THRU 9600-EXIT.
+
+           MOVE C TO WS-RATE-DISPLAY.
+
            DISPLAY "COBOL A: " A.
            DISPLAY "COBOL B: " B.
-           DISPLAY "COBOL C: " C.
+           DISPLAY "COBOL C: " WS-RATE-DISPLAY.
            DISPLAY "COBOL D: " D.
            DISPLAY "COBOL E: " E.
 
            DISPLAY "COBOL RETURN-CODE: " RETURN-CODE.
 
+           IF RETURN-CODE NOT = ZERO
+               IF D8-CALL-UNREACHABLE
+                   DISPLAY "    (service unreachable - transport "
+                       "failure)"
+               ELSE
+                   DISPLAY "    (service returned a business error)"
+               END-IF
+           END-IF.
+
+           PERFORM 9800-LOG-D8-CALL THRU 9800-EXIT.
+
            GOBACK.
-           
\ No newline at end of file
+
+           COPY d8txnwrt.
+           COPY d8dlqwrt.
+           COPY d8regchk.
+           COPY d8dispatch.
+           COPY d8routeld.
