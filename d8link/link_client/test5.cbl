@@ -0,0 +1,149 @@
+      ******************************************************************
+      *
+      * test5 - Regression harness for the say loan calculator
+      * ========================================================
+      *
+      * Drives say.cbl through D8link with a fixed table of
+      * principal/rate/term combinations and a known expected
+      * payment for each, so a future change to the amortization
+      * math in say.cbl can be proven not to have broken it before
+      * it is trusted. Every scenario is flagged PASS or FAIL and a
+      * final tally is displayed; a non-zero failure count is left
+      * in RETURN-CODE for a job scheduler to check.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 2026-08-09  RJM  Original regression harness.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. test5.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY d8txnsel.
+           COPY d8dlqsel.
+           COPY d8routesel.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY d8txnfd.
+           COPY d8dlqfd.
+           COPY d8routefd.
+
+       WORKING-STORAGE SECTION.
+       01 PROG-NAME PIC X(8) VALUE "say".
+       01 COMMLEN PIC 9(9) COMP.
+           COPY sayarea.
+           COPY d8txnws.
+           COPY d8dlqws.
+           COPY d8regws.
+           COPY d8routews.
+           COPY d8retryws.
+           COPY d8authws.
+           COPY d8dryws.
+           COPY d8verws.
+
+      * Fixed table of known-good loan scenarios. Each row is
+      * NAME(13) PRINCIPAL(9) RATE(5) TERM(4) EXPECTED-PAYMENT(9),
+      * with the expected payment worked out ahead of time from the
+      * same amortization formula say.cbl uses.
+       01 SCN-TABLE-DATA.
+           05 FILLER PIC X(40)
+               VALUE "SCEN1        000100000012000012000008885".
+           05 FILLER PIC X(40)
+               VALUE "SCEN2        001000000006000036000030422".
+           05 FILLER PIC X(40)
+               VALUE "SCEN3        002500000005750060000048042".
+           05 FILLER PIC X(40)
+               VALUE "SCEN4        000500000009500024000022957".
+           05 FILLER PIC X(40)
+               VALUE "SCEN5        005000000004250120000051219".
+       01 SCN-TABLE REDEFINES SCN-TABLE-DATA.
+           05 SCN-ENTRY OCCURS 5 TIMES INDEXED BY SCN-IDX.
+               10 SCN-NAME       PIC X(13).
+               10 SCN-PRINCIPAL  PIC 9(07)V9(02).
+               10 SCN-RATE       PIC 9(03)V9(02).
+               10 SCN-TERM       PIC 9(04).
+               10 SCN-EXPECTED   PIC 9(07)V9(02).
+
+      * Allowed drift between the actual payment say.cbl returns and
+      * the pre-worked expected payment before a scenario is flagged
+      * a FAIL - guards against a one-cent rounding difference in the
+      * last decimal place being mistaken for a broken calculation.
+       01 WS-TOLERANCE PIC 9(07)V9(02) VALUE 0.01.
+       01 WS-DIFFERENCE PIC S9(07)V9(02).
+
+       01 WS-PASS-COUNT PIC 9(04) VALUE ZEROES.
+       01 WS-FAIL-COUNT PIC 9(04) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 9690-LOAD-D8-ROUTES THRU 9690-EXIT.
+
+           DISPLAY "test5 say regression harness".
+
+           PERFORM 1000-RUN-SCENARIO THRU 1000-EXIT
+               VARYING SCN-IDX FROM 1 BY 1 UNTIL SCN-IDX > 5.
+
+           DISPLAY "Regression complete - " WS-PASS-COUNT " passed, "
+               WS-FAIL-COUNT " failed.".
+
+           MOVE WS-FAIL-COUNT TO RETURN-CODE.
+           GOBACK.
+
+       1000-RUN-SCENARIO.
+           INITIALIZE COMMAREA.
+           MOVE SCN-NAME (SCN-IDX)      TO A.
+           MOVE SCN-PRINCIPAL (SCN-IDX) TO B.
+           MOVE SCN-RATE (SCN-IDX)      TO C.
+           MOVE SCN-TERM (SCN-IDX)      TO D.
+
+           PERFORM 9700-VALIDATE-SERVICE THRU 9700-EXIT.
+           IF NOT D8-SERVICE-REGISTERED
+               ADD 1 TO WS-FAIL-COUNT
+           ELSE
+               COMPUTE COMMLEN = LENGTH OF COMMAREA
+               PERFORM 9710-VALIDATE-COMMLEN THRU 9710-EXIT
+               IF NOT D8-SERVICE-REGISTERED
+                   ADD 1 TO WS-FAIL-COUNT
+               ELSE
+                   PERFORM 9600-DISPATCH-D8LINK THRU 9600-EXIT
+                   PERFORM 9800-LOG-D8-CALL THRU 9800-EXIT
+                   PERFORM 1100-CHECK-RESULT THRU 1100-EXIT
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-CHECK-RESULT.
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY SCN-NAME (SCN-IDX)
+                   " FAIL - D8link call did not succeed, "
+                   "RETURN-CODE: " RETURN-CODE
+               ADD 1 TO WS-FAIL-COUNT
+           ELSE
+               COMPUTE WS-DIFFERENCE = E - SCN-EXPECTED (SCN-IDX)
+               IF WS-DIFFERENCE < ZERO
+                   COMPUTE WS-DIFFERENCE = ZERO - WS-DIFFERENCE
+               END-IF
+               IF WS-DIFFERENCE NOT > WS-TOLERANCE
+                   DISPLAY SCN-NAME (SCN-IDX) " PASS - expected "
+                       SCN-EXPECTED (SCN-IDX) " got " E
+                   ADD 1 TO WS-PASS-COUNT
+               ELSE
+                   DISPLAY SCN-NAME (SCN-IDX) " FAIL - expected "
+                       SCN-EXPECTED (SCN-IDX) " got " E
+                   ADD 1 TO WS-FAIL-COUNT
+               END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+           COPY d8txnwrt.
+           COPY d8dlqwrt.
+           COPY d8regchk.
+           COPY d8dispatch.
+           COPY d8routeld.
