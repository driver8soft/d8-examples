@@ -4,29 +4,125 @@
        ENVIRONMENT DIVISION.
 
        CONFIGURATION SECTION.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY d8txnsel.
+           COPY d8dlqsel.
+           COPY d8routesel.
+
        DATA DIVISION.
 
        FILE SECTION.
+           COPY d8txnfd.
+           COPY d8dlqfd.
+           COPY d8routefd.
 
        WORKING-STORAGE SECTION.
       * In COBOL, you declare variables in the WORKING-STORAGE section
        01 PROG-NAME PIC X(8) VALUE "hello".
        01 COMMLEN PIC 9(9) COMP.
        01 COMMAREA.
-           05 INPUT-NAME PIC X(20).
+           05 INPUT-NAME     PIC X(20).
+           05 INPUT-LANGUAGE PIC X(02).
+           05 RESP-TIMESTAMP PIC X(17).
+           05 RESP-SERVER-ID PIC X(08).
+
+           COPY d8txnws.
+           COPY d8dlqws.
+           COPY d8regws.
+           COPY d8routews.
+           COPY d8retryws.
+           COPY d8authws.
+           COPY d8dryws.
+           COPY d8verws.
+
+      * Raw operator entry, wide enough to catch a name that would
+      * overflow the 20-byte COMMAREA field before it gets truncated.
+       01 WS-NAME-ENTRY PIC X(60).
+       01 WS-NAME-LENGTH PIC 9(4) COMP.
+       01 WS-INPUT-OK PIC X(01) VALUE "Y".
+           88 INPUT-IS-VALID VALUE "Y".
 
        PROCEDURE DIVISION.
       * code goes here!
            INITIALIZE COMMAREA.
 
+           PERFORM 9690-LOAD-D8-ROUTES THRU 9690-EXIT.
+
            DISPLAY "test1 example program"
+           DISPLAY "Dry run - build and show the call without "
+               "sending it? (Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-DRY-RUN-FLAG.
+
            DISPLAY "Name: " WITH NO ADVANCING.
-           ACCEPT INPUT-NAME.
+           ACCEPT WS-NAME-ENTRY.
+
+           PERFORM VALIDATE-NAME-ENTRY.
+
+           IF NOT INPUT-IS-VALID
+               DISPLAY "*** Name rejected - hello service not called."
+               GOBACK
+           END-IF.
+
+           MOVE WS-NAME-ENTRY(1:20) TO INPUT-NAME.
+
+           DISPLAY "Language (EN/ES/FR/DE, blank for EN): "
+               WITH NO ADVANCING.
+           ACCEPT INPUT-LANGUAGE.
+
+           PERFORM 9700-VALIDATE-SERVICE THRU 9700-EXIT.
+           IF NOT D8-SERVICE-REGISTERED
+               GOBACK
+           END-IF.
 
            COMPUTE COMMLEN = LENGTH OF COMMAREA.
-           CALL "D8link" USING PROG-NAME COMMAREA COMMLEN.
+
+           PERFORM 9710-VALIDATE-COMMLEN THRU 9710-EXIT.
+           IF NOT D8-SERVICE-REGISTERED
+               GOBACK
+           END-IF.
+
+           PERFORM 9600-DISPATCH-D8LINK THRU 9600-EXIT.
+
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "*** D8link call to '" PROG-NAME
+                   "' FAILED - RETURN-CODE: " RETURN-CODE
+               IF D8-CALL-UNREACHABLE
+                   DISPLAY "    (service unreachable - transport "
+                       "failure)"
+               ELSE
+                   DISPLAY "    (service returned a business error)"
+               END-IF
+           ELSE
+               DISPLAY "Answered by " RESP-SERVER-ID
+                   " at " RESP-TIMESTAMP
+           END-IF.
+
+           PERFORM 9800-LOG-D8-CALL THRU 9800-EXIT.
 
            GOBACK.
 
+       VALIDATE-NAME-ENTRY.
+           MOVE "Y" TO WS-INPUT-OK.
+
+           IF WS-NAME-ENTRY = SPACES
+               DISPLAY "*** Name cannot be blank."
+               MOVE "N" TO WS-INPUT-OK
+           END-IF.
+
+           COMPUTE WS-NAME-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-ENTRY)).
+
+           IF WS-NAME-LENGTH > 20
+               DISPLAY "*** Name is " WS-NAME-LENGTH
+                   " characters - only 20 are allowed, and it "
+                   "would be truncated."
+               MOVE "N" TO WS-INPUT-OK
+           END-IF.
 
+           COPY d8txnwrt.
+           COPY d8dlqwrt.
+           COPY d8regchk.
+           COPY d8dispatch.
+           COPY d8routeld.
