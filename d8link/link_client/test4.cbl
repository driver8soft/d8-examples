@@ -4,10 +4,19 @@
        ENVIRONMENT DIVISION.
 
        CONFIGURATION SECTION.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY d8txnsel.
+           COPY d8dlqsel.
+           COPY d8routesel.
+
        DATA DIVISION.
 
        FILE SECTION.
+           COPY d8txnfd.
+           COPY d8dlqfd.
+           COPY d8routefd.
 
        WORKING-STORAGE SECTION.
       * Declare variables in the WORKING-STORAGE section
@@ -15,25 +24,196 @@
        01 COMMLEN PIC 9(9) COMP.
        01 COMMAREA.
            05 N-TIMES PIC S9(9) COMP VALUE 1.
+           05 FILLER PIC X(05).
+
+      * Alias over COMMAREA sized to fit the "inquire" service's
+      * S9(9) total, so 9900-INQUIRE-TOTAL can dispatch through the
+      * same PROG-NAME/COMMAREA/COMMLEN globals - and therefore the
+      * same 9600-DISPATCH-D8LINK/9700-VALIDATE-SERVICE path - every
+      * other call in this program uses, instead of a bare CALL.
+       01 INQ-COMMAREA REDEFINES COMMAREA.
+           05 INQ-TOTAL PIC S9(9).
 
        01 N-CALLS PIC S9(9) COMP.
 
+           COPY d8txnws.
+           COPY d8dlqws.
+           COPY d8regws.
+           COPY d8routews.
+           COPY d8retryws.
+           COPY d8authws.
+           COPY d8dryws.
+           COPY d8verws.
+
+      * Circuit breaker - aborts the remaining iterations once too
+      * many CALLs in a row have come back with a bad RETURN-CODE,
+      * instead of grinding through N-CALLS against a dead backend.
+       01 WS-CONSEC-FAILURES PIC 9(04) VALUE ZEROES.
+       01 WS-FAILURE-THRESHOLD PIC 9(04) VALUE 5.
+       01 WS-CIRCUIT-STATE PIC X(01) VALUE "N".
+           88 CIRCUIT-OPEN VALUE "Y".
+
+      * Per-call latency tracking - HHMMSSss elapsed across each
+      * D8link dispatch, accumulated for an average and a high-water
+      * mark once the loop finishes.
+       01 WS-CALL-START-TIME PIC 9(08) VALUE ZEROES.
+       01 WS-CALL-END-TIME PIC 9(08) VALUE ZEROES.
+       01 WS-CALL-ELAPSED PIC 9(08) VALUE ZEROES.
+       01 WS-TOTAL-ELAPSED PIC 9(09) VALUE ZEROES.
+       01 WS-MAX-ELAPSED PIC 9(08) VALUE ZEROES.
+       01 WS-CALL-COUNT PIC 9(09) VALUE ZEROES.
+       01 WS-AVG-ELAPSED PIC 9(08) VALUE ZEROES.
+
+      * Reconciliation - the "inquire" service reports the loop
+      * service's running TOTAL, so the count of calls this driver
+      * made can be checked against how much TOTAL actually moved.
+       01 WS-SAVE-PROG-NAME PIC X(8).
+       01 WS-SAVE-COMMLEN PIC 9(9) COMP.
+       01 WS-SAVE-COMMAREA PIC X(09).
+       01 WS-INQ-RESULT PIC S9(9) VALUE ZEROES.
+       01 WS-TOTAL-BEFORE PIC S9(9) VALUE ZEROES.
+       01 WS-TOTAL-AFTER PIC S9(9) VALUE ZEROES.
+       01 WS-EXPECTED-INCREMENT PIC S9(9) VALUE ZEROES.
+       01 WS-ACTUAL-INCREMENT PIC S9(9) VALUE ZEROES.
+       01 WS-SUCCESS-COUNT PIC 9(09) VALUE ZEROES.
+
        PROCEDURE DIVISION.
       * code goes here!
+           PERFORM 9690-LOAD-D8-ROUTES THRU 9690-EXIT.
+
            DISPLAY "test4 example program"
+           DISPLAY "Dry run - build and show the call without "
+               "sending it? (Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-DRY-RUN-FLAG.
+
            DISPLAY "Number of gRPC calls: " WITH NO ADVANCING.
            ACCEPT N-CALLS.
 
-           COMPUTE COMMLEN = LENGTH OF COMMAREA.
-           PERFORM PROCESS N-CALLS TIMES.
+           IF N-CALLS NOT > ZERO
+               DISPLAY "*** Number of gRPC calls must be greater "
+                   "than zero - loop service not called."
+               GOBACK
+           END-IF.
+
+           PERFORM 9700-VALIDATE-SERVICE THRU 9700-EXIT.
+           IF NOT D8-SERVICE-REGISTERED
+               GOBACK
+           END-IF.
+
+           COMPUTE COMMLEN = LENGTH OF N-TIMES.
+
+           PERFORM 9710-VALIDATE-COMMLEN THRU 9710-EXIT.
+           IF NOT D8-SERVICE-REGISTERED
+               GOBACK
+           END-IF.
+
+           PERFORM 9900-INQUIRE-TOTAL THRU 9900-EXIT.
+           MOVE WS-INQ-RESULT TO WS-TOTAL-BEFORE.
+
+           PERFORM PROCESS
+               UNTIL N-CALLS = ZERO OR CIRCUIT-OPEN.
+
+           IF WS-CALL-COUNT > ZERO
+               COMPUTE WS-AVG-ELAPSED = WS-TOTAL-ELAPSED / WS-CALL-COUNT
+               DISPLAY "Average call latency (HHMMSSss): "
+                   WS-AVG-ELAPSED
+               DISPLAY "Longest call latency (HHMMSSss): "
+                   WS-MAX-ELAPSED
+           END-IF.
+
+           PERFORM 9900-INQUIRE-TOTAL THRU 9900-EXIT.
+           MOVE WS-INQ-RESULT TO WS-TOTAL-AFTER.
+           COMPUTE WS-ACTUAL-INCREMENT =
+               WS-TOTAL-AFTER - WS-TOTAL-BEFORE.
+           MOVE WS-SUCCESS-COUNT TO WS-EXPECTED-INCREMENT.
+
+           IF WS-ACTUAL-INCREMENT = WS-EXPECTED-INCREMENT
+               DISPLAY "Reconciliation OK - TOTAL moved by "
+                   WS-ACTUAL-INCREMENT " for " WS-SUCCESS-COUNT
+                   " successful call(s)."
+           ELSE
+               DISPLAY "*** Reconciliation MISMATCH - expected TOTAL "
+                   "to move by " WS-EXPECTED-INCREMENT
+                   " but it moved by " WS-ACTUAL-INCREMENT "."
+           END-IF.
+
            GOBACK.
 
            PROCESS.
 
-           CALL "D8link" USING PROG-NAME COMMAREA COMMLEN.
+           ACCEPT WS-CALL-START-TIME FROM TIME.
+
+           PERFORM 9600-DISPATCH-D8LINK THRU 9600-EXIT.
+
+           ACCEPT WS-CALL-END-TIME FROM TIME.
+           COMPUTE WS-CALL-ELAPSED =
+               WS-CALL-END-TIME - WS-CALL-START-TIME.
+           ADD WS-CALL-ELAPSED TO WS-TOTAL-ELAPSED.
+           ADD 1 TO WS-CALL-COUNT.
+           IF WS-CALL-ELAPSED > WS-MAX-ELAPSED
+               MOVE WS-CALL-ELAPSED TO WS-MAX-ELAPSED
+           END-IF.
+
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "*** D8link call to '" PROG-NAME
+                   "' FAILED - RETURN-CODE: " RETURN-CODE
+               IF D8-CALL-UNREACHABLE
+                   DISPLAY "    (service unreachable - transport "
+                       "failure)"
+               ELSE
+                   DISPLAY "    (service returned a business error)"
+               END-IF
+               ADD 1 TO WS-CONSEC-FAILURES
+           ELSE
+               MOVE ZEROES TO WS-CONSEC-FAILURES
+               ADD 1 TO WS-SUCCESS-COUNT
+           END-IF.
+
+           IF WS-CONSEC-FAILURES NOT < WS-FAILURE-THRESHOLD
+               MOVE "Y" TO WS-CIRCUIT-STATE
+               DISPLAY "*** " WS-CONSEC-FAILURES
+                   " consecutive D8link failures - aborting "
+                   "remaining calls (" N-CALLS " left)."
+           END-IF.
+
+           PERFORM 9800-LOG-D8-CALL THRU 9800-EXIT.
+
            DISPLAY "Loop: " N-CALLS.
            SUBTRACT 1 FROM N-CALLS.
 
-           
+           9900-INQUIRE-TOTAL.
+           MOVE PROG-NAME TO WS-SAVE-PROG-NAME.
+           MOVE COMMLEN   TO WS-SAVE-COMMLEN.
+           MOVE COMMAREA  TO WS-SAVE-COMMAREA.
+
+           MOVE "inquire" TO PROG-NAME.
+           COMPUTE COMMLEN = LENGTH OF INQ-TOTAL.
+
+           PERFORM 9700-VALIDATE-SERVICE THRU 9700-EXIT.
+           IF D8-SERVICE-REGISTERED
+               PERFORM 9710-VALIDATE-COMMLEN THRU 9710-EXIT
+           END-IF.
+
+           IF D8-SERVICE-REGISTERED
+               PERFORM 9600-DISPATCH-D8LINK THRU 9600-EXIT
+               IF RETURN-CODE NOT = ZERO
+                   DISPLAY "*** D8link call to '" PROG-NAME
+                       "' FAILED - RETURN-CODE: " RETURN-CODE
+               ELSE
+                   MOVE INQ-TOTAL TO WS-INQ-RESULT
+               END-IF
+               PERFORM 9800-LOG-D8-CALL THRU 9800-EXIT
+           END-IF.
+
+           MOVE WS-SAVE-COMMAREA  TO COMMAREA.
+           MOVE WS-SAVE-PROG-NAME TO PROG-NAME.
+           MOVE WS-SAVE-COMMLEN   TO COMMLEN.
+           9900-EXIT.
+           EXIT.
 
+           COPY d8txnwrt.
+           COPY d8dlqwrt.
+           COPY d8regchk.
+           COPY d8dispatch.
+           COPY d8routeld.
 
