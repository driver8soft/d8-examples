@@ -0,0 +1,169 @@
+      ******************************************************************
+      *
+      * test2b - Batch loan-scenario driver for the say service
+      * =========================================================
+      *
+      * Reads a file of borrower/principal/rate/term loan scenarios
+      * and calls D8link "say" once per record, instead of the single
+      * hardcoded scenario test2.cbl runs interactively. Lets a whole
+      * book of loan applications be priced in one batch job.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 2026-08-09  RJM  Original batch driver.
+      * 2026-08-09  RJM  Added LOAN-OUT-FILE - every scenario's priced
+      *                  payment (or failure) is now written to a
+      *                  LOANOUT report line instead of only being
+      *                  DISPLAYed, so a whole book of applications can
+      *                  be reviewed from one output file.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. test2b.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-IN-FILE ASSIGN TO "LOANIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAN-IN-STATUS.
+           SELECT LOAN-OUT-FILE ASSIGN TO "LOANOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAN-OUT-STATUS.
+           COPY d8txnsel.
+           COPY d8dlqsel.
+           COPY d8routesel.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-IN-FILE.
+       01  LOAN-IN-RECORD.
+           05 LI-NAME         PIC X(13).
+           05 LI-PRINCIPAL    PIC 9(7)V9(2).
+           05 LI-RATE         PIC 9(5)V9(2).
+           05 LI-TERM         PIC 9(4).
+
+       FD  LOAN-OUT-FILE.
+       01  LOAN-OUT-RECORD.
+           05 LO-NAME         PIC X(13).
+           05 LO-PRINCIPAL    PIC -Z,ZZZ,ZZ9.99.
+           05 LO-RATE         PIC -Z,ZZZ,ZZZ.99.
+           05 LO-TERM         PIC ZZZ9.
+           05 LO-PAYMENT      PIC -Z,ZZZ,ZZ9.99.
+           05 LO-STATUS       PIC X(08).
+
+           COPY d8txnfd.
+           COPY d8dlqfd.
+           COPY d8routefd.
+
+       WORKING-STORAGE SECTION.
+      * In COBOL, you declare variables in the WORKING-STORAGE section
+       01 PROG-NAME PIC X(8) VALUE "say".
+       01 COMMLEN PIC 9(9) COMP.
+           COPY sayarea.
+           COPY d8txnws.
+           COPY d8dlqws.
+           COPY d8regws.
+           COPY d8routews.
+           COPY d8retryws.
+           COPY d8authws.
+           COPY d8dryws.
+           COPY d8verws.
+
+      * Human-readable rendering of the packed rate field C for
+      * DISPLAY - a sign, thousands separators and a decimal point,
+      * instead of raw packed-decimal semantics.
+       01 WS-RATE-DISPLAY PIC -Z,ZZZ,ZZZ.99.
+
+       01 WS-LOAN-IN-STATUS PIC X(02) VALUE SPACES.
+           88 LOAN-IN-AT-END VALUE "10".
+       01 WS-LOAN-OUT-STATUS PIC X(02) VALUE SPACES.
+       01 WS-EOF PIC X(01) VALUE "N".
+           88 END-OF-LOAN-FILE VALUE "Y".
+       01 WS-RECORD-COUNT PIC 9(07) VALUE ZEROES.
+
+       LINKAGE SECTION.
+      * Data to share with COBOL subroutines
+
+       PROCEDURE DIVISION.
+
+           PERFORM 9690-LOAD-D8-ROUTES THRU 9690-EXIT.
+
+           OPEN INPUT LOAN-IN-FILE.
+           OPEN OUTPUT LOAN-OUT-FILE.
+
+           PERFORM READ-LOAN-RECORD THRU READ-LOAN-RECORD-EXIT.
+
+           PERFORM PROCESS-LOAN-RECORD THRU PROCESS-LOAN-RECORD-EXIT
+               UNTIL END-OF-LOAN-FILE.
+
+           CLOSE LOAN-IN-FILE.
+           CLOSE LOAN-OUT-FILE.
+
+           DISPLAY "test2b batch: " WS-RECORD-COUNT
+               " loan scenario(s) processed.".
+
+           GOBACK.
+
+       READ-LOAN-RECORD.
+           READ LOAN-IN-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+       READ-LOAN-RECORD-EXIT.
+           EXIT.
+
+       PROCESS-LOAN-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+           INITIALIZE COMMAREA.
+           MOVE LI-NAME      TO A.
+           MOVE LI-PRINCIPAL TO B.
+           MOVE LI-RATE      TO C.
+           MOVE LI-TERM      TO D.
+
+           MOVE LI-NAME      TO LO-NAME.
+           MOVE LI-PRINCIPAL TO LO-PRINCIPAL.
+           MOVE LI-RATE      TO LO-RATE.
+           MOVE LI-TERM      TO LO-TERM.
+           MOVE ZEROES       TO LO-PAYMENT.
+           MOVE "REJECTED"   TO LO-STATUS.
+
+           PERFORM 9700-VALIDATE-SERVICE THRU 9700-EXIT.
+           IF D8-SERVICE-REGISTERED
+               COMPUTE COMMLEN = LENGTH OF COMMAREA
+               PERFORM 9710-VALIDATE-COMMLEN THRU 9710-EXIT
+               IF D8-SERVICE-REGISTERED
+                   PERFORM 9600-DISPATCH-D8LINK THRU 9600-EXIT
+                   IF RETURN-CODE NOT = ZERO
+                       DISPLAY "*** D8link call to '" PROG-NAME
+                           "' FAILED - RETURN-CODE: " RETURN-CODE
+                       IF D8-CALL-UNREACHABLE
+                           DISPLAY "    (service unreachable - "
+                               "transport failure)"
+                           MOVE "UNREACH" TO LO-STATUS
+                       ELSE
+                           DISPLAY "    (service returned a "
+                               "business error)"
+                           MOVE "ERROR" TO LO-STATUS
+                       END-IF
+                   ELSE
+                       MOVE C TO WS-RATE-DISPLAY
+                       DISPLAY A " principal " B " rate "
+                           WS-RATE-DISPLAY " term " D " payment " E
+                       MOVE E TO LO-PAYMENT
+                       MOVE "OK" TO LO-STATUS
+                   END-IF
+                   PERFORM 9800-LOG-D8-CALL THRU 9800-EXIT
+               END-IF
+           END-IF.
+
+           WRITE LOAN-OUT-RECORD.
+
+           PERFORM READ-LOAN-RECORD THRU READ-LOAN-RECORD-EXIT.
+       PROCESS-LOAN-RECORD-EXIT.
+           EXIT.
+
+           COPY d8txnwrt.
+           COPY d8dlqwrt.
+           COPY d8regchk.
+           COPY d8dispatch.
+           COPY d8routeld.
