@@ -0,0 +1,128 @@
+      ******************************************************************
+      *
+      * test3b - Unattended batch variant of the loop-count scenario
+      * ==============================================================
+      *
+      * Same loop-count scenario test3.cbl runs interactively, but
+      * N-TIMES is read from a parameter file instead of an operator
+      * ACCEPT, so this can run unattended in the nightly batch
+      * window (see jcl/TEST3B.jcl).
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 2026-08-09  RJM  Original batch variant.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. test3b.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "NTIMESPM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           COPY d8txnsel.
+           COPY d8dlqsel.
+           COPY d8routesel.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05 PARM-N-TIMES PIC 9(09).
+
+           COPY d8txnfd.
+           COPY d8dlqfd.
+           COPY d8routefd.
+
+       WORKING-STORAGE SECTION.
+      * Declare variables in the WORKING-STORAGE section
+       01 PROG-NAME PIC X(8) VALUE "loop".
+       01 COMMLEN PIC 9(9) COMP.
+       01 COMMAREA.
+           05 N-TIMES PIC S9(9) COMP.
+
+       01 WS-PARM-STATUS PIC X(02) VALUE SPACES.
+           88 PARM-FILE-OPENED VALUE "00".
+           88 PARM-FILE-NOT-FOUND VALUE "35".
+
+           COPY d8txnws.
+           COPY d8dlqws.
+           COPY d8regws.
+           COPY d8routews.
+           COPY d8retryws.
+           COPY d8authws.
+           COPY d8dryws.
+           COPY d8verws.
+
+       PROCEDURE DIVISION.
+      * code goes here!
+           INITIALIZE COMMAREA.
+
+           PERFORM 9690-LOAD-D8-ROUTES THRU 9690-EXIT.
+
+           PERFORM 9690-LOAD-PARM THRU 9690-LOAD-PARM-EXIT.
+           IF N-TIMES NOT > ZERO
+               DISPLAY "*** Number of loops must be greater than "
+                   "zero - loop service not called."
+               GOBACK
+           END-IF.
+
+           PERFORM 9700-VALIDATE-SERVICE THRU 9700-EXIT.
+           IF NOT D8-SERVICE-REGISTERED
+               GOBACK
+           END-IF.
+
+           COMPUTE COMMLEN = LENGTH OF COMMAREA.
+
+           PERFORM 9710-VALIDATE-COMMLEN THRU 9710-EXIT.
+           IF NOT D8-SERVICE-REGISTERED
+               GOBACK
+           END-IF.
+
+           PERFORM 9600-DISPATCH-D8LINK THRU 9600-EXIT.
+
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "*** D8link call to '" PROG-NAME
+                   "' FAILED - RETURN-CODE: " RETURN-CODE
+               IF D8-CALL-UNREACHABLE
+                   DISPLAY "    (service unreachable - transport "
+                       "failure)"
+               ELSE
+                   DISPLAY "    (service returned a business error)"
+               END-IF
+           END-IF.
+
+           PERFORM 9800-LOG-D8-CALL THRU 9800-EXIT.
+
+           GOBACK.
+
+       9690-LOAD-PARM.
+           MOVE ZEROES TO N-TIMES.
+           OPEN INPUT PARM-FILE.
+           IF NOT PARM-FILE-OPENED
+               DISPLAY "*** Unable to open NTIMESPM parameter file "
+                   "- loop service not called."
+           ELSE
+               READ PARM-FILE
+                   AT END
+                       DISPLAY "*** NTIMESPM parameter file is empty "
+                           "- loop service not called."
+                   NOT AT END
+                       MOVE PARM-N-TIMES TO N-TIMES
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+       9690-LOAD-PARM-EXIT.
+           EXIT.
+
+           COPY d8txnwrt.
+           COPY d8dlqwrt.
+           COPY d8regchk.
+           COPY d8dispatch.
+           COPY d8routeld.
